@@ -0,0 +1,324 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLHJB02.
+       AUTHOR. HARRISON BIRKNER.
+
+      **************WHAT NEEDS DONE***************
+      *2. DAT FILE
+      *3. TESTING
+      ********************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAMPRES-IN
+               ASSIGN TO 'C:\COBOLSP20\CAMPRES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RPTOUT
+               ASSIGN TO 'C:\COBOLSP20\REVOCC.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAMPRES-IN
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS VAL-REC
+           RECORD CONTAINS 142 CHARACTERS.
+
+       01  VAL-REC.
+           05  O-TRAN-TYPE         PIC X.
+           05  O-CAMPGROUND        PIC X(25).
+           05  O-SITE              PIC X99.
+           05  O-DATE              PIC 9(8).
+           05  O-END-DATE          PIC 9(8).
+           05  O-LEN-STAY          PIC 99.
+           05  O-NAME              PIC X(42).
+           05  O-AMT               PIC S9(3)V99.
+           05  O-BALANCE-DUE       PIC S9(3)V99.
+           05  O-CCTYPE            PIC X(16).
+           05  O-CCNUM             PIC X(19).
+           05  O-CCEXP             PIC 9(8).
+
+       FD  RPTOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RPTLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  RPTLINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  MORE-RECS-SW        PIC X      VALUE 'Y'.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CURRENT-DATE.
+               10 CURRENT-YEAR     PIC X(4).
+               10 CURRENT-MONTH    PIC XX.
+               10 CURRENT-DAY      PIC XX.
+           05  CURRENT-TIME        PIC X(11).
+
+       01  MISC.
+           05  RPT-PAGE-CTR        PIC 99     VALUE 0.
+           05  TOT-RES-COUNT       PIC 9(5)       VALUE 0.
+           05  TOT-NIGHTS          PIC 9(7)       VALUE 0.
+           05  TOT-REVENUE         PIC S9(7)V99    VALUE 0.
+
+      *****************************************************************
+      * CG-NAMES/CG-NAME-TABLE list the campgrounds the daily revenue  *
+      * and occupancy totals are broken out by, same order and names  *
+      * CBLHJB01 carries its site/rate tables in.                     *
+      *****************************************************************
+       01  CG-NAMES.
+           05  FILLER           PIC X(25)  VALUE 'WHITEBREAST PARK'.
+           05  FILLER           PIC X(25)  VALUE 'PRAIRIE RIDGE'.
+           05  FILLER           PIC X(25)  VALUE 'OVERLOOK POINT'.
+           05  FILLER           PIC X(25)  VALUE 'CHARITON POINT'.
+
+       01  CG-NAME-TABLE REDEFINES CG-NAMES.
+           05  CG-NAME          PIC X(25)  OCCURS 4 TIMES
+                                 INDEXED BY CG-NAME-INDEX.
+
+      *****************************************************************
+      * SITE-LETTERS/SITE-LETTER-TABLE give each site's leading letter *
+      * a table position, the same A-Z/26-site layout CBLHJB01 keys    *
+      * its own per-campground site table by, so CG-TOTALS can break  *
+      * its rollup out by site within each campground.                *
+      *****************************************************************
+       01  SITE-LETTERS.
+           05  FILLER  PIC X  VALUE 'A'.
+           05  FILLER  PIC X  VALUE 'B'.
+           05  FILLER  PIC X  VALUE 'C'.
+           05  FILLER  PIC X  VALUE 'D'.
+           05  FILLER  PIC X  VALUE 'E'.
+           05  FILLER  PIC X  VALUE 'F'.
+           05  FILLER  PIC X  VALUE 'G'.
+           05  FILLER  PIC X  VALUE 'H'.
+           05  FILLER  PIC X  VALUE 'I'.
+           05  FILLER  PIC X  VALUE 'J'.
+           05  FILLER  PIC X  VALUE 'K'.
+           05  FILLER  PIC X  VALUE 'L'.
+           05  FILLER  PIC X  VALUE 'M'.
+           05  FILLER  PIC X  VALUE 'N'.
+           05  FILLER  PIC X  VALUE 'O'.
+           05  FILLER  PIC X  VALUE 'P'.
+           05  FILLER  PIC X  VALUE 'Q'.
+           05  FILLER  PIC X  VALUE 'R'.
+           05  FILLER  PIC X  VALUE 'S'.
+           05  FILLER  PIC X  VALUE 'T'.
+           05  FILLER  PIC X  VALUE 'U'.
+           05  FILLER  PIC X  VALUE 'V'.
+           05  FILLER  PIC X  VALUE 'W'.
+           05  FILLER  PIC X  VALUE 'X'.
+           05  FILLER  PIC X  VALUE 'Y'.
+           05  FILLER  PIC X  VALUE 'Z'.
+
+       01  SITE-LETTER-TABLE REDEFINES SITE-LETTERS.
+           05  SITE-LETTER      PIC X      OCCURS 26 TIMES
+                                 INDEXED BY SITE-LET-INDEX.
+
+      *****************************************************************
+      * CG-TOTALS accumulates, per campground and per site letter,    *
+      * the reservation count, total occupied nights, and total       *
+      * revenue off every accepted new reservation (O-TRAN-TYPE = 'N')*
+      * read from CAMPRES.DAT -- cancellations and changes don't      *
+      * carry a validated amount or length of stay, so they're left  *
+      * out of the rollup.                                             *
+      *****************************************************************
+       01  CG-TOTALS.
+           05  CG-TOTAL-ENTRY   OCCURS 4 TIMES INDEXED BY CG-T-INDEX.
+               10 CG-T-RES-COUNT     PIC 9(5)       VALUE 0.
+               10 CG-T-NIGHTS        PIC 9(7)       VALUE 0.
+               10 CG-T-REVENUE       PIC S9(7)V99    VALUE 0.
+               10 CG-SITE-ENTRY  OCCURS 26 TIMES INDEXED BY CG-S-INDEX.
+                   15 CG-S-RES-COUNT     PIC 9(5)       VALUE 0.
+                   15 CG-S-NIGHTS        PIC 9(7)       VALUE 0.
+                   15 CG-S-REVENUE       PIC S9(7)V99    VALUE 0.
+
+       01  RPT-TITLE-LINE.
+           05  FILLER               PIC X(6)    VALUE 'DATE: '.
+           05  RPT-TITLE-DATE.
+               10 RPT-TITLE-MONTH   PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 RPT-TITLE-DAY     PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 RPT-TITLE-YEAR    PIC X(4).
+           05  FILLER               PIC X(26)   VALUE SPACES.
+           05  FILLER               PIC X(36)
+               VALUE 'DAILY REVENUE AND OCCUPANCY SUMMARY'.
+           05  FILLER               PIC X(26)   VALUE SPACES.
+           05  FILLER               PIC X(6)    VALUE 'PAGE: '.
+           05  RPT-TITLE-PAGE       PIC Z9.
+
+       01  RPT-COL-HEADING.
+           05  FILLER               PIC X(25)   VALUE 'CAMPGROUND'.
+           05  FILLER               PIC X(14)   VALUE 'RESERVATIONS'.
+           05  FILLER               PIC X(16)   VALUE 'OCCUPIED NIGHTS'.
+           05  FILLER               PIC X(14)   VALUE 'REVENUE'.
+
+       01  RPT-DETAIL-LINE.
+           05  O-CG-NAME            PIC X(25).
+           05  O-CG-RES-COUNT       PIC ZZZZ9.
+           05  FILLER               PIC X(9)   VALUE SPACES.
+           05  O-CG-NIGHTS          PIC ZZZZZZ9.
+           05  FILLER               PIC X(7)   VALUE SPACES.
+           05  O-CG-REVENUE         PIC Z,ZZZ,ZZ9.99.
+
+       01  RPT-SITE-DETAIL-LINE.
+           05  FILLER               PIC X(4)   VALUE SPACES.
+           05  FILLER               PIC X(6)   VALUE 'SITE '.
+           05  O-SITE-LETTER        PIC X.
+           05  FILLER               PIC X(14)  VALUE SPACES.
+           05  O-SITE-RES-COUNT     PIC ZZZZ9.
+           05  FILLER               PIC X(9)   VALUE SPACES.
+           05  O-SITE-NIGHTS        PIC ZZZZZZ9.
+           05  FILLER               PIC X(7)   VALUE SPACES.
+           05  O-SITE-REVENUE       PIC Z,ZZZ,ZZ9.99.
+
+       01  RPT-TOTAL-HEADING.
+           05  FILLER               PIC X(8)    VALUE 'TOTALS: '.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER               PIC X(25)   VALUE 'ALL CAMPGROUNDS'.
+           05  O-TOT-RES-COUNT      PIC ZZZZ9.
+           05  FILLER               PIC X(9)   VALUE SPACES.
+           05  O-TOT-NIGHTS         PIC ZZZZZZ9.
+           05  FILLER               PIC X(7)   VALUE SPACES.
+           05  O-TOT-REVENUE        PIC Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL MORE-RECS-SW = 'N'.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           OPEN INPUT CAMPRES-IN.
+           OPEN OUTPUT RPTOUT.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH             TO RPT-TITLE-MONTH.
+           MOVE CURRENT-DAY               TO RPT-TITLE-DAY.
+           MOVE CURRENT-YEAR              TO RPT-TITLE-YEAR.
+           PERFORM L5-RPT-HEADING.
+           PERFORM L9-READ-INPUT.
+
+       L2-MAINLINE.
+           PERFORM L3-ACCUM-ONE-REC.
+           PERFORM L9-READ-INPUT.
+
+       L2-CLOSING.
+           PERFORM L4-PRINT-TOTALS.
+           CLOSE CAMPRES-IN.
+           CLOSE RPTOUT.
+
+      *****************************************************************
+      * L3-ACCUM-ONE-REC rolls a single accepted new reservation into *
+      * its campground's running totals -- found by the same          *
+      * CG-NAME SEARCH CBLHJB01 uses to key into its site/rate table.  *
+      *****************************************************************
+       L3-ACCUM-ONE-REC.
+           IF O-TRAN-TYPE = 'N'
+               SET CG-NAME-INDEX TO 1
+               SEARCH CG-NAME
+                   WHEN CG-NAME(CG-NAME-INDEX) = O-CAMPGROUND
+                       SET CG-T-INDEX TO CG-NAME-INDEX
+                       ADD 1            TO CG-T-RES-COUNT(CG-T-INDEX)
+                       ADD O-LEN-STAY   TO CG-T-NIGHTS(CG-T-INDEX)
+                       ADD O-AMT        TO CG-T-REVENUE(CG-T-INDEX)
+                       PERFORM L3A-ACCUM-ONE-SITE
+               END-SEARCH
+           END-IF.
+
+      *****************************************************************
+      * L3A-ACCUM-ONE-SITE rolls the same record into the site-level  *
+      * breakdown within CG-T-INDEX's campground, keyed off the       *
+      * site's leading letter the same way CBLHJB01 keys its own      *
+      * per-campground site table.                                    *
+      *****************************************************************
+       L3A-ACCUM-ONE-SITE.
+           SET SITE-LET-INDEX TO 1
+           SEARCH SITE-LETTER
+               WHEN SITE-LETTER(SITE-LET-INDEX) = O-SITE(1:1)
+                   SET CG-S-INDEX TO SITE-LET-INDEX
+                   ADD 1 TO
+                       CG-S-RES-COUNT(CG-T-INDEX CG-S-INDEX)
+                   ADD O-LEN-STAY TO
+                       CG-S-NIGHTS(CG-T-INDEX CG-S-INDEX)
+                   ADD O-AMT TO
+                       CG-S-REVENUE(CG-T-INDEX CG-S-INDEX)
+           END-SEARCH.
+
+       L4-PRINT-TOTALS.
+           PERFORM L4A-PRINT-ONE-CG
+               VARYING CG-T-INDEX FROM 1 BY 1
+               UNTIL CG-T-INDEX > 4.
+           MOVE 0 TO TOT-RES-COUNT.
+           MOVE 0 TO TOT-NIGHTS.
+           MOVE 0 TO TOT-REVENUE.
+           PERFORM L4B-SUM-ONE-CG
+               VARYING CG-T-INDEX FROM 1 BY 1
+               UNTIL CG-T-INDEX > 4.
+           MOVE TOT-RES-COUNT TO O-TOT-RES-COUNT.
+           MOVE TOT-NIGHTS    TO O-TOT-NIGHTS.
+           MOVE TOT-REVENUE   TO O-TOT-REVENUE.
+           WRITE RPTLINE FROM RPT-TOTAL-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE RPTLINE FROM RPT-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L4A-PRINT-ONE-CG.
+           MOVE CG-NAME(CG-T-INDEX)          TO O-CG-NAME.
+           MOVE CG-T-RES-COUNT(CG-T-INDEX)    TO O-CG-RES-COUNT.
+           MOVE CG-T-NIGHTS(CG-T-INDEX)       TO O-CG-NIGHTS.
+           MOVE CG-T-REVENUE(CG-T-INDEX)      TO O-CG-REVENUE.
+           WRITE RPTLINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM L5-RPT-HEADING.
+           PERFORM L4C-PRINT-ONE-SITE
+               VARYING CG-S-INDEX FROM 1 BY 1
+               UNTIL CG-S-INDEX > 26.
+
+      *****************************************************************
+      * L4C-PRINT-ONE-SITE prints one site-letter's line under its    *
+      * campground -- sites that had no activity for the period are   *
+      * left off the report rather than padding it with 26 blank      *
+      * rows per campground.                                          *
+      *****************************************************************
+       L4C-PRINT-ONE-SITE.
+           IF CG-S-RES-COUNT(CG-T-INDEX CG-S-INDEX) > 0
+               MOVE SITE-LETTER(CG-S-INDEX)  TO O-SITE-LETTER
+               MOVE CG-S-RES-COUNT(CG-T-INDEX CG-S-INDEX)
+                   TO O-SITE-RES-COUNT
+               MOVE CG-S-NIGHTS(CG-T-INDEX CG-S-INDEX)
+                   TO O-SITE-NIGHTS
+               MOVE CG-S-REVENUE(CG-T-INDEX CG-S-INDEX)
+                   TO O-SITE-REVENUE
+               WRITE RPTLINE FROM RPT-SITE-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM L5-RPT-HEADING
+           END-IF.
+
+       L4B-SUM-ONE-CG.
+           ADD CG-T-RES-COUNT(CG-T-INDEX) TO TOT-RES-COUNT.
+           ADD CG-T-NIGHTS(CG-T-INDEX)    TO TOT-NIGHTS.
+           ADD CG-T-REVENUE(CG-T-INDEX)   TO TOT-REVENUE.
+
+       L5-RPT-HEADING.
+           ADD 1 TO RPT-PAGE-CTR.
+           MOVE RPT-PAGE-CTR TO RPT-TITLE-PAGE.
+           WRITE RPTLINE FROM RPT-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE RPTLINE FROM RPT-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+
+       L9-READ-INPUT.
+           READ CAMPRES-IN
+               AT END
+                   MOVE 'N' TO MORE-RECS-SW
+           END-READ.
+
+       END PROGRAM CBLHJB02.
