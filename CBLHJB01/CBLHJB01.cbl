@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLHJB01.
-	   AUTHOR. HARRISON BIRKNER.
+       AUTHOR. HARRISON BIRKNER.
 
       **************WHAT NEEDS DONE***************
       *2. DAT FILE
@@ -9,106 +9,385 @@
       ********************************************
 
        ENVIRONMENT DIVISION.
-		   SELECT CAMPRES-INPUT
-			   ASSIGN TO 'C:\COBOLSP20\RESERVE.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
-
-		   SELECT PRTOUT
-			   ASSIGN TO 'C:\COBOLSP20\CAMPRES.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
-           
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAMPRES-INPUT
+               ASSIGN DYNAMIC CAMPRES-INPUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-CTL
+               ASSIGN TO 'C:\COBOLSP20\BATCHCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-CTL-STATUS.
+
+           SELECT PRTOUT
+               ASSIGN TO 'C:\COBOLSP20\CAMPRES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT ERROUT
-			   ASSIGN TO 'C:\COBOLSP20\ERR.PRT'
-				   ORGANIZATION IS RECORD SEQUENTIAL.
-
-	   FILE SECTION.
-	   FD CAMPRES-INPUT
-	   LABEL RECORD IS STANDARD
-	   DATA RECORD IS TRAN-REC
-	   RECORD CONTAINS 108 CHARACTERS.
-
-	   01 TRAN-REC.
-           05	I-CAMPGROUND	PIC X(25).
-           05	I-SITE.
-               10  I-SITE1      PIC X.
-                   88 VAL-CAMPGROUND   VALUE 'A' THRU 'Z'.
-               10  I-SITE2      PIC 99.
-	       05	I-DATE		    PIC 9(8).
-	       05	I-LEN-STAY		PIC 99.	
-	       05	I-LNAME		    PIC X(20).	
-	       05	I-FNAME		    PIC X(20).	
-           05	I-AMT			PIC S9(3)V99.
-	       05	I-CCTYPE		PIC X.
-               88 VAL-CCTYPE    VALUE 'V', 'M', 'A'.
-	       05	I-CCNUM		    PIC 9(16).	
-	       05	I-CCEXP		    PIC 9(8).	
-
-
-	   FD PRTOUT
-	   LABEL RECORD IS OMITTED
-	   DATA RECORD IS VAL-REC
-	   RECORD CONTAINS 136 CHARACTERS.
-
-       01 VAL-REC.
-	       05	O-CAMPGROUND	PIC X(25).
-           05	O-SITE		    PIC X99.
-	       05	O-DATE		    PIC 9(8).	
-	       05	O-END-DATE		PIC 9(8).
-	       05	O-LEN-STAY		PIC 99.	
-	       05	O-NAME		    PIC X(42).	
-           05	O-AMT			PIC S9(3)V99.	
-	       05	O-CCTYPE		PIC X(16).	
-	       05	O-CCNUM		    PIC X(19).	
-	       05	O-CCEXP		    PIC 9(8).
-
-
-	   FD ERROUT
-	   LABEL RECORD IS OMITTED
-	   DATA RECORD IS ERRLINE
-	   RECORD CONTAINS 132 CHARACTERS
-	   LINAGE IS 60 WITH FOOTING AT 56.
-
-	   01 ERRLINE               PIC X(132).
+               ASSIGN TO 'C:\COBOLSP20\ERR.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CKPT-FILE
+               ASSIGN TO 'C:\COBOLSP20\CBLHJB01.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT SUSPOUT
+               ASSIGN TO 'C:\COBOLSP20\SUSPENSE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AVAIL-IN
+               ASSIGN TO 'C:\COBOLSP20\SITEAVAIL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AVAIL-IN-STATUS.
+
+           SELECT AVAIL-OUT
+               ASSIGN TO 'C:\COBOLSP20\SITEAVAIL.NEW'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *****************************************************************
+      * CKPT-AVAIL carries the in-memory AVAIL-TABLE out to disk      *
+      * alongside every CKPT-REC, so a crash between checkpoints      *
+      * doesn't lose the site bookings accepted since AVAIL-IN was    *
+      * loaded -- see L8-WRITE-AVAIL-CHECKPOINT/L2C-LOAD-AVAIL-FROM-  *
+      * CKPT.                                                          *
+      *****************************************************************
+           SELECT CKPT-AVAIL
+               ASSIGN TO 'C:\COBOLSP20\CBLHJB01.CKA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-AVAIL-STATUS.
+
+           SELECT CONFIRM-OUT
+               ASSIGN TO 'C:\COBOLSP20\CONFIRM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SETLOUT
+               ASSIGN TO 'C:\COBOLSP20\SETTLE.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAMPRES-INPUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-REC
+           RECORD CONTAINS 109 CHARACTERS.
+
+       01  TRAN-REC.
+           05  I-TRAN-TYPE         PIC X.
+               88 TRAN-NEW         VALUE 'N'.
+               88 TRAN-CANCEL      VALUE 'X'.
+               88 TRAN-CHANGE      VALUE 'G'.
+               88 VAL-TRAN-TYPE    VALUE 'N', 'X', 'G'.
+           05  I-CAMPGROUND        PIC X(25).
+               88 VAL-CAMPGROUND   VALUE 'A' THRU 'Z'.
+           05  I-SITE.
+               10  I-SITE1         PIC X.
+               10  I-SITE2         PIC 99.
+           05  I-DATE              PIC 9(8).
+           05  I-LEN-STAY          PIC 99.
+           05  I-LNAME             PIC X(20).
+           05  I-FNAME             PIC X(20).
+           05  I-AMT               PIC S9(3)V99.
+           05  I-CCTYPE            PIC X.
+               88 VAL-CCTYPE       VALUE 'V', 'M', 'A'.
+           05  I-CCNUM             PIC 9(16).
+           05  I-CCNUM-DIGITS REDEFINES I-CCNUM
+                               PIC 9      OCCURS 16 TIMES
+                               INDEXED BY CCNUM-INDEX.
+           05  I-CCEXP             PIC 9(8).
+
+      *****************************************************************
+      * BATCH-CTL, when present, lists the dated RESERVE.DAT files to  *
+      * run through CAMPRES-INPUT for this job, one path per record,  *
+      * in the order they're to be processed -- so a backlog of       *
+      * skipped run days can be worked off in a single invocation     *
+      * instead of one manual rerun per day. CAMPRES-INPUT-NAME is    *
+      * moved from each BATCH-CTL-REC in turn and CAMPRES-INPUT is     *
+      * reopened against it; see L2E-OPEN-NEXT-INPUT-FILE. If         *
+      * BATCH-CTL isn't there, CAMPRES-INPUT-NAME keeps its default   *
+      * value and the job runs a single day's RESERVE.DAT exactly as  *
+      * it always has.                                                 *
+      *****************************************************************
+       FD  BATCH-CTL
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS BATCH-CTL-REC
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01  BATCH-CTL-REC               PIC X(40).
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS VAL-REC
+           RECORD CONTAINS 142 CHARACTERS.
+
+       01  VAL-REC.
+           05  O-TRAN-TYPE         PIC X.
+           05  O-CAMPGROUND        PIC X(25).
+           05  O-SITE              PIC X99.
+           05  O-DATE              PIC 9(8).
+           05  O-END-DATE          PIC 9(8).
+           05  O-LEN-STAY          PIC 99.
+           05  O-NAME              PIC X(42).
+           05  O-AMT               PIC S9(3)V99.
+           05  O-BALANCE-DUE       PIC S9(3)V99.
+           05  O-CCTYPE            PIC X(16).
+           05  O-CCNUM             PIC X(19).
+           05  O-CCEXP             PIC 9(8).
+
+
+       FD  ERROUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS ERRLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  ERRLINE                 PIC X(132).
+
+       FD  CKPT-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CKPT-REC
+           RECORD CONTAINS 59 CHARACTERS.
+
+       01  CKPT-REC.
+           05  CKPT-STATUS         PIC X.
+               88 CKPT-ACTIVE      VALUE 'A'.
+               88 CKPT-COMPLETE    VALUE 'C'.
+           05  CKPT-RECS-READ      PIC 9(8).
+           05  CKPT-REC-ERR-CTR    PIC 99.
+           05  CKPT-TOT-ERR-CTR    PIC 99.
+           05  CKPT-PAGE-CTR       PIC 99.
+           05  CKPT-SETL-VISA-CTR  PIC 9(5).
+           05  CKPT-SETL-VISA-AMT  PIC S9(7)V99.
+           05  CKPT-SETL-MC-CTR    PIC 9(5).
+           05  CKPT-SETL-MC-AMT    PIC S9(7)V99.
+           05  CKPT-SETL-AMEX-CTR  PIC 9(5).
+           05  CKPT-SETL-AMEX-AMT  PIC S9(7)V99.
+           05  FILLER              PIC X(02).
+
+       FD  SUSPOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS SUS-REC
+           RECORD CONTAINS 128 CHARACTERS.
+
+       01  SUS-REC.
+           05  SUS-TRAN            PIC X(109).
+           05  SUS-ERR-CTR         PIC 9.
+           05  SUS-ERR-NUMS        PIC 99  OCCURS 9 TIMES.
+
+       FD  AVAIL-IN
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS AVAIL-IN-REC
+           RECORD CONTAINS 44 CHARACTERS.
+
+       01  AVAIL-IN-REC.
+           05  AI-CAMPGROUND       PIC X(25).
+           05  AI-SITE             PIC X(3).
+           05  AI-START-DATE       PIC 9(8).
+           05  AI-END-DATE         PIC 9(8).
+
+       FD  AVAIL-OUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS AVAIL-OUT-REC
+           RECORD CONTAINS 44 CHARACTERS.
+
+       01  AVAIL-OUT-REC.
+           05  AO-CAMPGROUND       PIC X(25).
+           05  AO-SITE             PIC X(3).
+           05  AO-START-DATE       PIC 9(8).
+           05  AO-END-DATE         PIC 9(8).
+
+       FD  CKPT-AVAIL
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CKPT-AVAIL-REC
+           RECORD CONTAINS 45 CHARACTERS.
+
+       01  CKPT-AVAIL-REC.
+           05  CA-CAMPGROUND       PIC X(25).
+           05  CA-SITE             PIC X(3).
+           05  CA-START-DATE       PIC 9(8).
+           05  CA-END-DATE         PIC 9(8).
+           05  CA-STATUS           PIC X.
+
+      *****************************************************************
+      * CONFIRM-OUT carries a mail-merge-ready extract of every       *
+      * reservation record CBLHJB01 writes to CAMPRES.DAT, so guest   *
+      * confirmation letters can go out straight off this file        *
+      * instead of being typed up by hand from CAMPRES.DAT.            *
+      *****************************************************************
+       FD  CONFIRM-OUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CONFIRM-REC
+           RECORD CONTAINS 91 CHARACTERS.
+
+       01  CONFIRM-REC.
+           05  CF-NAME             PIC X(42).
+           05  CF-CAMPGROUND       PIC X(25).
+           05  CF-SITE             PIC X99.
+           05  CF-DATE             PIC 9(8).
+           05  CF-END-DATE         PIC 9(8).
+           05  CF-AMT              PIC S9(3)V99.
+
+      *****************************************************************
+      * SETLOUT is the daily settlement extract, broken out by card   *
+      * brand, written once at closing off the SETTLEMENT-TOTALS      *
+      * accumulated in L3-MOVE-PRINT for every new reservation.        *
+      *****************************************************************
+       FD  SETLOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS SETLLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  SETLLINE                PIC X(132).
 
        WORKING-STORAGE SECTION.
-       01 SWITCHES.
-           05 FIRST-ERR-SW      PIC X.
-           05 ERR-SW            PIC X.
-           05 SITE1-SW          PIC X.
-           05 SITE2-SW          PIC X.
-           05 AMNT-SW           PIC X.
-           05 LEN-STAY-SW       PIC X.
-           05 MORE-RECS         PIC X.
-       01 CURRENT-DATE-AND-TIME.
-           05 CURRENT-DATE.
-		       10 CURRENT-YEAR  PIC X(4).	  
-		       10 CURRENT-MONTH PIC XX.	  
-		       10 CURRENT-DAY   PIC XX.	  
-		   05 CURRENT-TIME      PIC X(11).
-       01 MISC.
-           05 ERR-PAGE-CTR      PIC 99     VALUE 0.
-           05 C-REC-ERR-CTR     PIC 99     VALUE 0.
-           05 C-TOT-ERR-CTR     PIC 99     VALUE 0.
-       01 CALCS.
-           05 C-AMT             PIC S9(3)V99.
-           05 C-END-DATE        PIC 9(8).
-           05 DATE-TYPE         PIC X.
-           05 C-LEAP            PIC 9(4).
-
-       01 WK-DATE.
-	       05 WK-YYYY	        PIC 9(4).
-	       05 WK-MM	            PIC 99.
-	       	   88 VAL-MM	VALUE 1 THRU 12.
-	       	   88 VAL-30-MM VALUE 4, 6, 9, 11.
-	       	   88 VAL-31-MM VALUE 1, 3, 5, 7, 8, 10, 12.
-	       05 WK-DD	PIC 99.
-	       	   88 VAL-WK-DD-31 VALUE 1 THRU 31.
-	       	   88 VAL-WK-DD-30 VALUE 1 THRU 30.
-	       	   88 VAL-WK-DD-28 VALUE 1 THRU 28.
-	       	   88 VAL-WK-DD-29 VALUE 1 THRU 29.
-
-       01 TBL-WK-DATE-NUM REDEFINES WK-DATE.
-           05 WK-DATE-NUM       PIC 9(8).
+       01  SWITCHES.
+           05  FIRST-ERR-SW        PIC X.
+           05  ERR-SW              PIC X.
+           05  SITE1-SW            PIC X.
+           05  SITE2-SW            PIC X.
+           05  AMNT-SW             PIC X.
+           05  LEN-STAY-SW         PIC X.
+           05  MORE-RECS           PIC X.
+           05  CG-FOUND-SW         PIC X.
+               88 CG-FOUND         VALUE 'Y'.
+       01  CURRENT-DATE-AND-TIME.
+           05  CURRENT-DATE.
+               10 CURRENT-YEAR     PIC X(4).
+               10 CURRENT-MONTH    PIC XX.
+               10 CURRENT-DAY      PIC XX.
+           05  CURRENT-TIME        PIC X(11).
+       01  MISC.
+           05  ERR-PAGE-CTR        PIC 99     VALUE 0.
+           05  C-REC-ERR-CTR       PIC 99     VALUE 0.
+           05  C-TOT-ERR-CTR       PIC 99     VALUE 0.
+           05  CKPT-FILE-STATUS    PIC XX     VALUE SPACES.
+
+       01  CHECKPOINT-CONTROL.
+           05  CKPT-INTERVAL       PIC 9(4)   VALUE 100.
+           05  CKPT-TOTAL-READ     PIC 9(8)   VALUE 0.
+           05  CKPT-SKIP-CTR       PIC 9(8)   VALUE 0.
+           05  CKPT-DIV            PIC 9(8)   VALUE 0.
+           05  CKPT-REM            PIC 9(8)   VALUE 0.
+           05  CKPT-RESUME-SW      PIC X      VALUE 'N'.
+               88 CKPT-RESUME      VALUE 'Y'.
+
+      *****************************************************************
+      * BATCH-CONTROL drives CAMPRES-INPUT across a whole run of       *
+      * dated RESERVE.DAT files when BATCH-CTL is present -- see       *
+      * L2D-OPEN-BATCH-CONTROL/L2E-OPEN-NEXT-INPUT-FILE. READ-OK-SW    *
+      * and L9-READ-ONE-REC let L9-READ-INPUT loop across a file       *
+      * boundary (or several empty files in a row) the same way        *
+      * every other loop in this program is a PERFORM of a paragraph.  *
+      *****************************************************************
+       01  BATCH-CONTROL.
+           05  BATCH-CTL-STATUS    PIC XX     VALUE SPACES.
+           05  BATCH-MODE-SW       PIC X      VALUE 'N'.
+               88 BATCH-MODE       VALUE 'Y'.
+           05  BATCH-MORE-SW       PIC X      VALUE 'Y'.
+           05  BATCH-DEFAULT-DONE-SW PIC X    VALUE 'N'.
+           05  READ-OK-SW          PIC X      VALUE 'N'.
+           05  CAMPRES-INPUT-NAME  PIC X(40)
+               VALUE 'C:\COBOLSP20\RESERVE.DAT'.
+
+       01  SUSPENSE-CONTROL.
+           05  ERR-NUM-CURR        PIC 99     VALUE 0.
+           05  SUS-ERR-CTR-WS      PIC 9      VALUE 0.
+           05  SUS-ERR-NUMS-WS     PIC 99     OCCURS 9 TIMES VALUE 0.
+           05  SUS-IDX             PIC 9      VALUE 0.
+
+       01  AVAIL-CONTROL.
+           05  AVAIL-IN-STATUS     PIC XX     VALUE SPACES.
+           05  CKPT-AVAIL-STATUS   PIC XX     VALUE SPACES.
+           05  AVAIL-MORE-SW       PIC X      VALUE 'Y'.
+           05  AVAIL-COUNT         PIC 9(4)   VALUE 0.
+           05  AVAIL-FOUND-SW      PIC X      VALUE 'N'.
+               88 AVAIL-ENTRY-FOUND     VALUE 'Y'.
+           05  AVAIL-SAVE-NDX      PIC 9(4)   VALUE 0.
+           05  AVAIL-SLOT-SW       PIC X      VALUE 'N'.
+               88 AVAIL-SLOT-READY      VALUE 'Y'.
+
+      *****************************************************************
+      * AVAIL-TABLE is the reservation master held in memory for the  *
+      * run -- loaded from AVAIL-IN at start-up, checked against each *
+      * incoming reservation for an overlapping site/date before it   *
+      * is accepted, and carried forward (minus anything released by  *
+      * a CANCEL, plus anything newly accepted or changed) to          *
+      * AVAIL-OUT at closing to become tomorrow's master.              *
+      *****************************************************************
+       01  AVAIL-TABLE.
+           05  AVAIL-ENTRY         OCCURS 500 TIMES
+                                    INDEXED BY AVAIL-INDEX.
+               10  AVAIL-CAMPGROUND     PIC X(25).
+               10  AVAIL-SITE           PIC X(3).
+               10  AVAIL-START-DATE     PIC 9(8).
+               10  AVAIL-END-DATE       PIC 9(8).
+               10  AVAIL-STATUS         PIC X.
+                   88 AVAIL-ACTIVE      VALUE 'A'.
+                   88 AVAIL-RELEASED    VALUE 'R'.
+       01  CALCS.
+           05  C-AMT               PIC S9(3)V99.
+           05  C-END-DATE          PIC 9(8).
+           05  DATE-TYPE           PIC X.
+           05  C-LEAP              PIC 9(4).
+           05  C-DEPOSIT-PCT       PIC V99       VALUE .50.
+           05  C-MIN-DEPOSIT       PIC S9(3)V99.
+           05  C-BALANCE-DUE       PIC S9(3)V99.
+           05  C-PEAK-SURCHARGE    PIC 99        VALUE 5.
+           05  C-WEEKEND-SURCHARGE PIC 99        VALUE 3.
+           05  C-LUHN-SUM          PIC 9(4).
+           05  C-LUHN-DIGIT        PIC 9(3).
+           05  C-LUHN-DIV          PIC 9(4).
+           05  C-LUHN-REM          PIC 9.
+           05  C-MAX-ADVANCE-DAYS  PIC 9(4)      VALUE 365.
+
+       01  WK-DATE.
+           05  WK-YYYY             PIC 9(4).
+           05  WK-MM               PIC 99.
+               88 VAL-MM           VALUE 1 THRU 12.
+               88 VAL-30-MM        VALUE 4, 6, 9, 11.
+               88 VAL-31-MM        VALUE 1, 3, 5, 7, 8, 10, 12.
+               88 VAL-PEAK-MM      VALUE 6 THRU 8.
+           05  WK-DD               PIC 99.
+               88 VAL-WK-DD-31     VALUE 1 THRU 31.
+               88 VAL-WK-DD-30     VALUE 1 THRU 30.
+               88 VAL-WK-DD-28     VALUE 1 THRU 28.
+               88 VAL-WK-DD-29     VALUE 1 THRU 29.
+
+       01  TBL-WK-DATE-NUM REDEFINES WK-DATE.
+           05  WK-DATE-NUM         PIC 9(8).
+
+       01  RATE-CALC.
+           05  RATE-NIGHT-CTR      PIC 99.
+           05  RATE-NIGHT-PRICE    PIC 99.
+           05  RATE-JULIAN         PIC S9(8).
+           05  RATE-DIV            PIC S9(8).
+           05  RATE-DOW            PIC 9.
+
+       01  ADVANCE-CALC.
+           05  ADV-CURR-DATE-NUM   PIC 9(8).
+           05  ADV-CURR-JULIAN     PIC S9(8).
+           05  ADV-RES-JULIAN      PIC S9(8).
+           05  ADV-DAYS-OUT        PIC S9(8).
+           05  CLS-WK-MMDD         PIC 9(4).
+
+      *****************************************************************
+      * SETTLEMENT-TOTALS accumulates, by card brand, the count and   *
+      * dollar total of every new reservation's I-AMT off the same    *
+      * EVALUATE I-CCTYPE already in L3-MOVE-PRINT, so the settlement *
+      * extract can foot against the processor's daily deposit        *
+      * statement without a manual re-tally of CAMPRES.DAT.            *
+      *****************************************************************
+       01  SETTLEMENT-TOTALS.
+           05  SETL-VISA-CTR       PIC 9(5)       VALUE 0.
+           05  SETL-VISA-AMT       PIC S9(7)V99    VALUE 0.
+           05  SETL-MC-CTR         PIC 9(5)       VALUE 0.
+           05  SETL-MC-AMT         PIC S9(7)V99    VALUE 0.
+           05  SETL-AMEX-CTR       PIC 9(5)       VALUE 0.
+           05  SETL-AMEX-AMT       PIC S9(7)V99    VALUE 0.
+           05  SETL-TOT-CTR        PIC 9(5)       VALUE 0.
+           05  SETL-TOT-AMT        PIC S9(7)V99    VALUE 0.
 
        01  ERR-TABLE.
            05  FILLER                      PIC X(100)
@@ -145,7 +424,8 @@
            05  FILLER                      PIC X(100)
                VALUE 'AMOUNT MUST BE NUMERIC'.
            05  FILLER                      PIC X(100)
-               VALUE 'AMOUNT MUST BE LENGTH OF STAY * SITE FEE'.
+               VALUE 'AMOUNT MUST BE AT LEAST HALF AND NOT MORE THAN
+      -        ' LENGTH OF STAY * SITE FEE'.
            05  FILLER                      PIC X(100)
                VALUE 'CREDIT CARD TYPE MUST BE "V", "M", OR "A"'.
            05  FILLER                      PIC X(100)
@@ -164,11 +444,45 @@
               VALUE 'CREDIT CARD EXPIRATION DAY MUST BE 1-28 FOR MONTH'.
            05  FILLER                      PIC X(100)
                VALUE 'CREDIT CARD EXPIRATION DATE MUST BE AFTER TODAY'.
+           05  FILLER                      PIC X(100)
+               VALUE 'CAMPGROUND HAS NO SITE OR RATE TABLE ON FILE'.
+           05  FILLER                      PIC X(100)
+               VALUE 'SITE IS ALREADY RESERVED FOR AN OVERLAPPING DATE'.
+           05  FILLER                      PIC X(100)
+               VALUE 'TRANSACTION TYPE MUST BE "N", "X", OR "G"'.
+           05  FILLER                      PIC X(100)
+               VALUE 'NO RESERVATION ON FILE TO CANCEL OR CHANGE'.
+           05  FILLER                      PIC X(100)
+               VALUE 'CREDIT CARD NUMBER FAILS CHECK DIGIT TEST'.
+           05  FILLER                      PIC X(100)
+               VALUE 'RESERVATION DATE IS TOO FAR IN ADVANCE OF TODAY'.
+           05  FILLER                      PIC X(100)
+               VALUE 'RESERVATION DATE FALLS IN CLOSED SEASON'.
+           05  FILLER                      PIC X(100)
+               VALUE 'SITE AVAILABILITY TABLE IS FULL'.
 
        01  TABLE-ERR REDEFINES ERR-TABLE.
-           05  ERR-MSG                     PIC X(100)  OCCURS 26 TIMES.
+           05  ERR-MSG                     PIC X(100)  OCCURS 34 TIMES.
+
+      *****************************************************************
+      * CG-NAMES/CG-NAME-TABLE carry the campgrounds we hold site and  *
+      * rate tables for.  CG-SITES-DATA/CG-SITE-TABLE carry, per       *
+      * campground in the same order, the 26 sites and their nightly  *
+      * rate -- each campground prices its own sites, so the two      *
+      * tables are searched together by CG-INDEX.                     *
+      *****************************************************************
+       01  CG-NAMES.
+           05  FILLER           PIC X(25)  VALUE 'WHITEBREAST PARK'.
+           05  FILLER           PIC X(25)  VALUE 'PRAIRIE RIDGE'.
+           05  FILLER           PIC X(25)  VALUE 'OVERLOOK POINT'.
+           05  FILLER           PIC X(25)  VALUE 'CHARITON POINT'.
 
-       01 SITES.
+       01  CG-NAME-TABLE REDEFINES CG-NAMES.
+           05  CG-NAME          PIC X(25)  OCCURS 4 TIMES
+                                 INDEXED BY CG-NAME-INDEX.
+
+       01  CG-SITES-DATA.
+      * WHITEBREAST PARK
            05  FILLER           PIC X(3)   VALUE 'A10'.
            05  FILLER           PIC X(3)   VALUE 'B10'.
            05  FILLER           PIC X(3)   VALUE 'C10'.
@@ -195,58 +509,195 @@
            05  FILLER           PIC X(3)   VALUE 'X14'.
            05  FILLER           PIC X(3)   VALUE 'Y14'.
            05  FILLER           PIC X(3)   VALUE 'Z14'.
+      * PRAIRIE RIDGE
+           05  FILLER           PIC X(3)   VALUE 'A13'.
+           05  FILLER           PIC X(3)   VALUE 'B13'.
+           05  FILLER           PIC X(3)   VALUE 'C13'.
+           05  FILLER           PIC X(3)   VALUE 'D15'.
+           05  FILLER           PIC X(3)   VALUE 'E15'.
+           05  FILLER           PIC X(3)   VALUE 'F15'.
+           05  FILLER           PIC X(3)   VALUE 'G15'.
+           05  FILLER           PIC X(3)   VALUE 'H15'.
+           05  FILLER           PIC X(3)   VALUE 'I15'.
+           05  FILLER           PIC X(3)   VALUE 'J15'.
+           05  FILLER           PIC X(3)   VALUE 'K15'.
+           05  FILLER           PIC X(3)   VALUE 'L15'.
+           05  FILLER           PIC X(3)   VALUE 'M15'.
+           05  FILLER           PIC X(3)   VALUE 'N17'.
+           05  FILLER           PIC X(3)   VALUE 'O17'.
+           05  FILLER           PIC X(3)   VALUE 'P17'.
+           05  FILLER           PIC X(3)   VALUE 'Q17'.
+           05  FILLER           PIC X(3)   VALUE 'R17'.
+           05  FILLER           PIC X(3)   VALUE 'S17'.
+           05  FILLER           PIC X(3)   VALUE 'T17'.
+           05  FILLER           PIC X(3)   VALUE 'U17'.
+           05  FILLER           PIC X(3)   VALUE 'V17'.
+           05  FILLER           PIC X(3)   VALUE 'W17'.
+           05  FILLER           PIC X(3)   VALUE 'X17'.
+           05  FILLER           PIC X(3)   VALUE 'Y17'.
+           05  FILLER           PIC X(3)   VALUE 'Z17'.
+      * OVERLOOK POINT
+           05  FILLER           PIC X(3)   VALUE 'A16'.
+           05  FILLER           PIC X(3)   VALUE 'B16'.
+           05  FILLER           PIC X(3)   VALUE 'C16'.
+           05  FILLER           PIC X(3)   VALUE 'D18'.
+           05  FILLER           PIC X(3)   VALUE 'E18'.
+           05  FILLER           PIC X(3)   VALUE 'F18'.
+           05  FILLER           PIC X(3)   VALUE 'G18'.
+           05  FILLER           PIC X(3)   VALUE 'H18'.
+           05  FILLER           PIC X(3)   VALUE 'I18'.
+           05  FILLER           PIC X(3)   VALUE 'J18'.
+           05  FILLER           PIC X(3)   VALUE 'K18'.
+           05  FILLER           PIC X(3)   VALUE 'L18'.
+           05  FILLER           PIC X(3)   VALUE 'M18'.
+           05  FILLER           PIC X(3)   VALUE 'N20'.
+           05  FILLER           PIC X(3)   VALUE 'O20'.
+           05  FILLER           PIC X(3)   VALUE 'P20'.
+           05  FILLER           PIC X(3)   VALUE 'Q20'.
+           05  FILLER           PIC X(3)   VALUE 'R20'.
+           05  FILLER           PIC X(3)   VALUE 'S20'.
+           05  FILLER           PIC X(3)   VALUE 'T20'.
+           05  FILLER           PIC X(3)   VALUE 'U20'.
+           05  FILLER           PIC X(3)   VALUE 'V20'.
+           05  FILLER           PIC X(3)   VALUE 'W20'.
+           05  FILLER           PIC X(3)   VALUE 'X20'.
+           05  FILLER           PIC X(3)   VALUE 'Y20'.
+           05  FILLER           PIC X(3)   VALUE 'Z20'.
+      * CHARITON POINT
+           05  FILLER           PIC X(3)   VALUE 'A08'.
+           05  FILLER           PIC X(3)   VALUE 'B08'.
+           05  FILLER           PIC X(3)   VALUE 'C08'.
+           05  FILLER           PIC X(3)   VALUE 'D10'.
+           05  FILLER           PIC X(3)   VALUE 'E10'.
+           05  FILLER           PIC X(3)   VALUE 'F10'.
+           05  FILLER           PIC X(3)   VALUE 'G10'.
+           05  FILLER           PIC X(3)   VALUE 'H10'.
+           05  FILLER           PIC X(3)   VALUE 'I10'.
+           05  FILLER           PIC X(3)   VALUE 'J10'.
+           05  FILLER           PIC X(3)   VALUE 'K10'.
+           05  FILLER           PIC X(3)   VALUE 'L10'.
+           05  FILLER           PIC X(3)   VALUE 'M10'.
+           05  FILLER           PIC X(3)   VALUE 'N12'.
+           05  FILLER           PIC X(3)   VALUE 'O12'.
+           05  FILLER           PIC X(3)   VALUE 'P12'.
+           05  FILLER           PIC X(3)   VALUE 'Q12'.
+           05  FILLER           PIC X(3)   VALUE 'R12'.
+           05  FILLER           PIC X(3)   VALUE 'S12'.
+           05  FILLER           PIC X(3)   VALUE 'T12'.
+           05  FILLER           PIC X(3)   VALUE 'U12'.
+           05  FILLER           PIC X(3)   VALUE 'V12'.
+           05  FILLER           PIC X(3)   VALUE 'W12'.
+           05  FILLER           PIC X(3)   VALUE 'X12'.
+           05  FILLER           PIC X(3)   VALUE 'Y12'.
+           05  FILLER           PIC X(3)   VALUE 'Z12'.
+
+       01  CG-SITE-TABLE REDEFINES CG-SITES-DATA.
+           05  CG-BLOCK         OCCURS 4 TIMES INDEXED BY CG-INDEX.
+               10 TBL-SITE-INFO OCCURS 26 TIMES INDEXED BY SITE-INDEX.
+                   15 TBL-SITE-NAME     PIC X.
+                   15 TBL-SITE-PRICE    PIC 99.
+
+      *****************************************************************
+      * CG-CLOSED-DATA/CG-CLOSED-TABLE carry each campground's        *
+      * published off-season, in the same campground order as         *
+      * CG-NAMES -- a closed MMDD start after the MMDD end means the  *
+      * closure wraps the new year (winter shutdown).                 *
+      *****************************************************************
+       01  CG-CLOSED-DATA.
+      * WHITEBREAST PARK - CLOSED DEC 1 THRU FEB 28
+           05  FILLER           PIC 9(4)   VALUE 1201.
+           05  FILLER           PIC 9(4)   VALUE 0228.
+      * PRAIRIE RIDGE - CLOSED NOV 15 THRU MAR 15
+           05  FILLER           PIC 9(4)   VALUE 1115.
+           05  FILLER           PIC 9(4)   VALUE 0315.
+      * OVERLOOK POINT - CLOSED DEC 15 THRU FEB 15
+           05  FILLER           PIC 9(4)   VALUE 1215.
+           05  FILLER           PIC 9(4)   VALUE 0215.
+      * CHARITON POINT - CLOSED NOV 1 THRU MAR 31
+           05  FILLER           PIC 9(4)   VALUE 1101.
+           05  FILLER           PIC 9(4)   VALUE 0331.
+
+       01  CG-CLOSED-TABLE REDEFINES CG-CLOSED-DATA.
+           05  CG-CLOSED-ENTRY  OCCURS 4 TIMES.
+               10 CG-CLOSED-START    PIC 9(4).
+               10 CG-CLOSED-END      PIC 9(4).
+
+       01  ERR-TITLE-LINE.
+           05  FILLER               PIC X(6)    VALUE 'DATE: '.
+           05  ERR-TITLE-DATE.
+               10 ERR-TITLE-MONTH   PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 ERR-TITLE-DAY     PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 ERR-TITLE-YEAR    PIC X(4).
+           05  FILLER               PIC X(37)   VALUE SPACES.
+           05  FILLER               PIC X(25)
+               VALUE 'RATHBUN LAKE RESERVATIONS'.
+           05  FILLER               PIC X(46)   VALUE SPACES.
+           05  FILLER               PIC X(6)    VALUE 'PAGE: '.
+           05  ERR-TITLE-PAGE       PIC Z9.
+
+       01  ERR-TITLE-LINE2.
+           05  FILLER               PIC X(60)   VALUE SPACES.
+           05  FILLER               PIC X(12)   VALUE 'ERROR REPORT'.
+
+       01  ERR-COL-HEADING.
+           05  FILLER               PIC X(12)   VALUE
+               'ERROR RECORD'.
+
+       01  ERR-COL-HEADING2.
+           05  FILLER               PIC X(100) VALUE
+               'ERROR DESCRIPTION'.
+
+
+       01  ERROR-LINE.
+           05  O-ERR                PIC X(109).
+
+       01  ERR-MSG-LINE.
+           05  O-ERR-MSG            PIC X(100).
+
+       01  ERR-TOTAL-HEADING.
+           05  FILLER               PIC X(8)    VALUE 'TOTALS: '.
+           05  FILLER               PIC X(17)   VALUE
+               'ERRONEOUS RECORDS'.
+           05  FILLER               PIC XX      VALUE SPACES.
+           05  FILLER               PIC X(6)    VALUE 'ERRORS'.
+
+       01  ERR-TOTALS.
+           05  FILLER               PIC X(23)   VALUE SPACES.
+           05  O-REC-ERR-CTR        PIC Z9.
+           05  FILLER               PIC X(6)    VALUE SPACES.
+           05  O-TOT-ERR-CTR        PIC Z9.
+
+       01  SETL-TITLE-LINE.
+           05  FILLER               PIC X(6)    VALUE 'DATE: '.
+           05  SETL-TITLE-DATE.
+               10 SETL-TITLE-MONTH  PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 SETL-TITLE-DAY    PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 SETL-TITLE-YEAR   PIC X(4).
+           05  FILLER               PIC X(32)   VALUE SPACES.
+           05  FILLER               PIC X(30)
+               VALUE 'CREDIT CARD SETTLEMENT EXTRACT'.
+           05  FILLER               PIC X(32)   VALUE SPACES.
 
-       01 TBL-SITE REDEFINES SITES.
-           05 TBL-SITE-INFO     OCCURS 26 TIMES   INDEXED BY SITE-INDEX.
-               10 TBL-SITE-NAME     PIC X.
-               10 TBL-SITE-PRICE    PIC 99.
-
-       01 ERR-TITLE-LINE.
-		   05 FILLER                  PIC X(6)    VALUE 'DATE: '.
-		   05 ERR-TITLE-DATE.					   
-		       10 ERR-TITLE-MONTH     PIC XX.	  
-			   10 FILLER              PIC X       VALUE '/'.
-			   10 ERR-TITLE-DAY       PIC XX.	  
-		       10 FILLER              PIC X       VALUE '/'.
-			   10 ERR-TITLE-YEAR      PIC X(4).	  
-		   05 FILLER                  PIC X(37)   VALUE SPACES.
-		   05 FILLER                  PIC X(25)	  
-              VALUE 'RATHBUN LAKE RESERVATIONS'. 
-		   05 FILLER                  PIC X(46)   VALUE SPACES.
-		   05 FILLER                  PIC X(6)    VALUE 'PAGE: '.
-		   05 ERR-TITLE-PAGE          PIC Z9.
-
-	   01 ERR-TITLE-LINE2.
-		   05 FILLER                  PIC X(60)   VALUE SPACES.
-		   05 FILLER                  PIC X(12)   VALUE 'ERROR REPORT'.
-
-       01 ERR-COL-HEADING.
-           05 FILLER                  PIC X(12)   VALUE 
-              'ERROR RECORD'.
-
-       01 ERR-COL-HEADING2.
-		   05 FILLER                  PIC X(100) VALUE 
-              'ERROR DESCRIPTION'.
-
-
-       01 ERROR-LINE.
-           05 O-ERR                   PIC X(108).
-
-       01 ERR-MSG-LINE.
-           05 O-ERR-MSG               PIC X(100).
-
-       01 ERR-TOTAL-HEADING.
-           05 FILLER                  PIC X(8)    VALUE 'TOTALS: '.
-           05 FILLER                  PIC X(17)   VALUE 
-           'ERRONEOUS RECORDS'.
-           05 FILLER                  PIC XX      VALUE SPACES.
-           05 FILLER                  PIC X(6)    VALUE 'ERRORS'.
-
-       01 ERR-TOTALS.
-           05 FILLER                  PIC X(23)   VALUE SPACES.
-           05 O-REC-ERR-CTR           PIC Z9.
-           05 FILLER                  PIC X(6)    VALUE SPACES.
-           05 O-TOT-ERR-CTR           PIC Z9.
+       01  SETL-COL-HEADING.
+           05  FILLER               PIC X(16)   VALUE 'CARD TYPE'.
+           05  FILLER               PIC X(14)   VALUE 'COUNT'.
+           05  FILLER               PIC X(14)   VALUE 'AMOUNT'.
+
+       01  SETL-DETAIL-LINE.
+           05  O-SETL-CCTYPE        PIC X(16).
+           05  O-SETL-CTR           PIC ZZZZ9.
+           05  FILLER               PIC X(9)    VALUE SPACES.
+           05  O-SETL-AMT           PIC Z,ZZZ,ZZ9.99.
+
+       01  SETL-TOTAL-LINE.
+           05  FILLER               PIC X(16)   VALUE 'BATCH TOTAL'.
+           05  O-SETL-TOT-CTR       PIC ZZZZ9.
+           05  FILLER               PIC X(9)    VALUE SPACES.
+           05  O-SETL-TOT-AMT       PIC Z,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
        L1-MAIN.
@@ -257,16 +708,175 @@
            STOP RUN.
 
        L2-INIT.
-           OPEN INPUT CAMPRES-INPUT.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT ERROUT.
-           MOVE FUNCTION CURRENT-DATE          TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-MONTH                  TO ERR-TITLE-MONTH.
-           MOVE CURRENT-DAY                    TO ERR-TITLE-DAY.
-           MOVE CURRENT-YEAR                   TO ERR-TITLE-YEAR.
-           MOVE 'Y'                            TO MORE-RECS.
-       
-           PERFORM L3-INIT-HEADING.
+           PERFORM L2A-CHECK-RESTART.
+           PERFORM L2D-OPEN-BATCH-CONTROL.
+           PERFORM L2E-OPEN-NEXT-INPUT-FILE.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH             TO ERR-TITLE-MONTH.
+           MOVE CURRENT-DAY               TO ERR-TITLE-DAY.
+           MOVE CURRENT-YEAR              TO ERR-TITLE-YEAR.
+           MOVE 'Y'                       TO MORE-RECS.
+           IF BATCH-MORE-SW = 'N'
+               MOVE 'N' TO MORE-RECS
+           END-IF.
+
+           IF CKPT-RESUME
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND ERROUT
+               OPEN EXTEND SUSPOUT
+               OPEN EXTEND CONFIRM-OUT
+               PERFORM L4-ERROR-HEADING
+               PERFORM L2B-SKIP-PROCESSED-RECS
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT ERROUT
+               OPEN OUTPUT SUSPOUT
+               OPEN OUTPUT CONFIRM-OUT
+               PERFORM L3-INIT-HEADING
+           END-IF.
+           OPEN OUTPUT SETLOUT.
+           IF CKPT-RESUME
+               PERFORM L2C-LOAD-AVAIL-FROM-CKPT
+           ELSE
+               PERFORM L2C-LOAD-AVAILABILITY
+           END-IF.
+           PERFORM L9-READ-INPUT.
+
+       L2C-LOAD-AVAILABILITY.
+           OPEN INPUT AVAIL-IN.
+           IF AVAIL-IN-STATUS = '00'
+               PERFORM L2C-READ-AVAIL-REC
+               PERFORM L2C-STORE-AVAIL-REC
+                   UNTIL AVAIL-MORE-SW = 'N'
+               CLOSE AVAIL-IN
+           END-IF.
+
+       L2C-READ-AVAIL-REC.
+           READ AVAIL-IN
+               AT END
+                   MOVE 'N' TO AVAIL-MORE-SW
+               NOT AT END
+                   MOVE 'Y' TO AVAIL-MORE-SW
+           END-READ.
+
+       L2C-STORE-AVAIL-REC.
+           IF AVAIL-COUNT < 500
+               ADD 1 TO AVAIL-COUNT
+               SET AVAIL-INDEX TO AVAIL-COUNT
+               MOVE AI-CAMPGROUND TO AVAIL-CAMPGROUND(AVAIL-INDEX)
+               MOVE AI-SITE       TO AVAIL-SITE(AVAIL-INDEX)
+               MOVE AI-START-DATE TO AVAIL-START-DATE(AVAIL-INDEX)
+               MOVE AI-END-DATE   TO AVAIL-END-DATE(AVAIL-INDEX)
+               MOVE 'A'           TO AVAIL-STATUS(AVAIL-INDEX)
+           ELSE
+               DISPLAY 'AVAIL-TABLE FULL -- ENTRY DISCARDED: '
+                   AI-CAMPGROUND ' ' AI-SITE
+           END-IF.
+           PERFORM L2C-READ-AVAIL-REC.
+
+      *****************************************************************
+      * L2C-LOAD-AVAIL-FROM-CKPT rebuilds AVAIL-TABLE from the        *
+      * snapshot L8-WRITE-AVAIL-CHECKPOINT wrote alongside the last   *
+      * active CKPT-REC, instead of AVAIL-IN -- so a restart after a  *
+      * crash still knows about every site booked during the segment  *
+      * that didn't reach a normal L2-CLOSING.                         *
+      *****************************************************************
+       L2C-LOAD-AVAIL-FROM-CKPT.
+           OPEN INPUT CKPT-AVAIL.
+           IF CKPT-AVAIL-STATUS = '00'
+               PERFORM L2C-READ-CKPT-AVAIL-REC
+               PERFORM L2C-STORE-CKPT-AVAIL-REC
+                   UNTIL AVAIL-MORE-SW = 'N'
+               CLOSE CKPT-AVAIL
+           ELSE
+               PERFORM L2C-LOAD-AVAILABILITY
+           END-IF.
+
+       L2C-READ-CKPT-AVAIL-REC.
+           READ CKPT-AVAIL
+               AT END
+                   MOVE 'N' TO AVAIL-MORE-SW
+               NOT AT END
+                   MOVE 'Y' TO AVAIL-MORE-SW
+           END-READ.
+
+       L2C-STORE-CKPT-AVAIL-REC.
+           IF AVAIL-COUNT < 500
+               ADD 1 TO AVAIL-COUNT
+               SET AVAIL-INDEX TO AVAIL-COUNT
+               MOVE CA-CAMPGROUND TO AVAIL-CAMPGROUND(AVAIL-INDEX)
+               MOVE CA-SITE       TO AVAIL-SITE(AVAIL-INDEX)
+               MOVE CA-START-DATE TO AVAIL-START-DATE(AVAIL-INDEX)
+               MOVE CA-END-DATE   TO AVAIL-END-DATE(AVAIL-INDEX)
+               MOVE CA-STATUS     TO AVAIL-STATUS(AVAIL-INDEX)
+           ELSE
+               DISPLAY 'AVAIL-TABLE FULL -- CKPT ENTRY DISCARDED: '
+                   CA-CAMPGROUND ' ' CA-SITE
+           END-IF.
+           PERFORM L2C-READ-CKPT-AVAIL-REC.
+
+       L2A-CHECK-RESTART.
+           MOVE 'N' TO CKPT-RESUME-SW.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-FILE-STATUS = '00'
+               READ CKPT-FILE
+                   AT END
+                       NEXT SENTENCE
+               END-READ
+               IF CKPT-FILE-STATUS = '00' AND CKPT-ACTIVE
+                   MOVE 'Y' TO CKPT-RESUME-SW
+                   MOVE CKPT-RECS-READ      TO CKPT-SKIP-CTR
+                   MOVE CKPT-REC-ERR-CTR    TO C-REC-ERR-CTR
+                   MOVE CKPT-TOT-ERR-CTR    TO C-TOT-ERR-CTR
+                   MOVE CKPT-PAGE-CTR       TO ERR-PAGE-CTR
+                   MOVE CKPT-SETL-VISA-CTR  TO SETL-VISA-CTR
+                   MOVE CKPT-SETL-VISA-AMT  TO SETL-VISA-AMT
+                   MOVE CKPT-SETL-MC-CTR    TO SETL-MC-CTR
+                   MOVE CKPT-SETL-MC-AMT    TO SETL-MC-AMT
+                   MOVE CKPT-SETL-AMEX-CTR  TO SETL-AMEX-CTR
+                   MOVE CKPT-SETL-AMEX-AMT  TO SETL-AMEX-AMT
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+       L2D-OPEN-BATCH-CONTROL.
+           OPEN INPUT BATCH-CTL.
+           IF BATCH-CTL-STATUS = '00'
+               MOVE 'Y' TO BATCH-MODE-SW
+           ELSE
+               MOVE 'N' TO BATCH-MODE-SW
+           END-IF.
+
+      *****************************************************************
+      * L2E-OPEN-NEXT-INPUT-FILE opens the next dated RESERVE.DAT off  *
+      * BATCH-CTL and points CAMPRES-INPUT-NAME at it, or -- when      *
+      * BATCH-CTL isn't present -- opens the single default RESERVE   *
+      * .DAT exactly once, the same as before this feature existed.    *
+      *****************************************************************
+       L2E-OPEN-NEXT-INPUT-FILE.
+           IF BATCH-MODE
+               READ BATCH-CTL
+                   AT END
+                       MOVE 'N' TO BATCH-MORE-SW
+                   NOT AT END
+                       MOVE BATCH-CTL-REC TO CAMPRES-INPUT-NAME
+                       OPEN INPUT CAMPRES-INPUT
+               END-READ
+           ELSE
+               IF BATCH-DEFAULT-DONE-SW = 'Y'
+                   MOVE 'N' TO BATCH-MORE-SW
+               ELSE
+                   MOVE 'Y' TO BATCH-DEFAULT-DONE-SW
+                   OPEN INPUT CAMPRES-INPUT
+               END-IF
+           END-IF.
+
+       L2B-SKIP-PROCESSED-RECS.
+           PERFORM L2B-SKIP-ONE-REC
+               UNTIL CKPT-TOTAL-READ >= CKPT-SKIP-CTR
+                  OR MORE-RECS = 'N'.
+
+       L2B-SKIP-ONE-REC.
            PERFORM L9-READ-INPUT.
 
        L2-MAINLINE.
@@ -274,133 +884,524 @@
                THRU L3-VALIDATION-EXIT.
            IF ERR-SW = 'N'
                PERFORM L3-CALCS
+               EVALUATE TRUE
+                   WHEN TRAN-CANCEL
+                       PERFORM L7-PROCESS-CANCEL
+                   WHEN TRAN-CHANGE
+                       PERFORM L7-PROCESS-CHANGE
+                   WHEN OTHER
+                       PERFORM L6-CHECK-AVAILABILITY
+               END-EVALUATE
+           END-IF.
+           IF ERR-SW = 'N'
                PERFORM L3-MOVE-PRINT
+               IF TRAN-NEW
+                   PERFORM L6-UPDATE-AVAILABILITY
+               END-IF
+           ELSE
+               PERFORM L3-WRITE-SUSPENSE
            END-IF.
+           PERFORM L8-CHECKPOINT-IF-DUE.
            PERFORM L9-READ-INPUT.
 
+       L6-CHECK-AVAILABILITY.
+           IF AVAIL-COUNT > 0
+               SET AVAIL-INDEX TO 1
+               SEARCH AVAIL-ENTRY
+                   AT END
+                       NEXT SENTENCE
+                   WHEN AVAIL-ACTIVE(AVAIL-INDEX)
+                    AND AVAIL-CAMPGROUND(AVAIL-INDEX) = I-CAMPGROUND
+                    AND AVAIL-SITE(AVAIL-INDEX)       = I-SITE
+                    AND I-DATE     <= AVAIL-END-DATE(AVAIL-INDEX)
+                    AND C-END-DATE >= AVAIL-START-DATE(AVAIL-INDEX)
+                       MOVE 28 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(28) TO O-ERR-MSG
+                       MOVE 'Y' TO ERR-SW
+                       PERFORM L4-ERROR-PRINT
+               END-SEARCH
+           END-IF.
+           IF ERR-SW = 'N' AND AVAIL-COUNT NOT < 500
+               PERFORM L6-FIND-RELEASED-SLOT
+               IF NOT AVAIL-SLOT-READY
+                   MOVE 34 TO ERR-NUM-CURR
+                   MOVE ERR-MSG(34) TO O-ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   PERFORM L4-ERROR-PRINT
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * L6-UPDATE-AVAILABILITY records a newly-accepted (or changed-   *
+      * to) booking in AVAIL-TABLE.  A released (cancelled) slot is    *
+      * reused ahead of growing AVAIL-COUNT, so a multi-day batch run  *
+      * doesn't pile every day's cancellations on top of the 500-slot  *
+      * ceiling instead of freeing room for later days' new bookings.  *
+      *****************************************************************
+       L6-UPDATE-AVAILABILITY.
+           PERFORM L6-FIND-RELEASED-SLOT.
+           IF NOT AVAIL-SLOT-READY AND AVAIL-COUNT < 500
+               ADD 1 TO AVAIL-COUNT
+               SET AVAIL-INDEX TO AVAIL-COUNT
+               MOVE 'Y' TO AVAIL-SLOT-SW
+           END-IF.
+           IF AVAIL-SLOT-READY
+               MOVE I-CAMPGROUND TO AVAIL-CAMPGROUND(AVAIL-INDEX)
+               MOVE I-SITE       TO AVAIL-SITE(AVAIL-INDEX)
+               MOVE I-DATE       TO AVAIL-START-DATE(AVAIL-INDEX)
+               MOVE C-END-DATE   TO AVAIL-END-DATE(AVAIL-INDEX)
+               MOVE 'A'          TO AVAIL-STATUS(AVAIL-INDEX)
+           END-IF.
+
+       L6-FIND-RELEASED-SLOT.
+           MOVE 'N' TO AVAIL-SLOT-SW.
+           IF AVAIL-COUNT > 0
+               SET AVAIL-INDEX TO 1
+               SEARCH AVAIL-ENTRY
+                   AT END
+                       NEXT SENTENCE
+                   WHEN AVAIL-RELEASED(AVAIL-INDEX)
+                       MOVE 'Y' TO AVAIL-SLOT-SW
+               END-SEARCH
+           END-IF.
+
+       L6-FIND-AVAIL-ENTRY.
+           MOVE 'N' TO AVAIL-FOUND-SW.
+           IF AVAIL-COUNT > 0
+               SET AVAIL-INDEX TO 1
+               SEARCH AVAIL-ENTRY
+                   AT END
+                       NEXT SENTENCE
+                   WHEN AVAIL-ACTIVE(AVAIL-INDEX)
+                    AND AVAIL-CAMPGROUND(AVAIL-INDEX) = I-CAMPGROUND
+                    AND AVAIL-SITE(AVAIL-INDEX)       = I-SITE
+                    AND AVAIL-START-DATE(AVAIL-INDEX) = I-DATE
+                       MOVE 'Y' TO AVAIL-FOUND-SW
+               END-SEARCH
+           END-IF.
+
+       L7-PROCESS-CANCEL.
+           PERFORM L6-FIND-AVAIL-ENTRY.
+           IF AVAIL-ENTRY-FOUND
+               MOVE 'R' TO AVAIL-STATUS(AVAIL-INDEX)
+           ELSE
+               MOVE 30 TO ERR-NUM-CURR
+               MOVE ERR-MSG(30) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               PERFORM L4-ERROR-PRINT
+           END-IF.
+
+       L7-PROCESS-CHANGE.
+           PERFORM L6-FIND-AVAIL-ENTRY.
+           IF AVAIL-ENTRY-FOUND
+               SET AVAIL-SAVE-NDX TO AVAIL-INDEX
+               MOVE 'R' TO AVAIL-STATUS(AVAIL-INDEX)
+               PERFORM L6-CHECK-AVAILABILITY
+               IF ERR-SW = 'N'
+                   PERFORM L6-UPDATE-AVAILABILITY
+               ELSE
+                   SET AVAIL-INDEX TO AVAIL-SAVE-NDX
+                   MOVE 'A' TO AVAIL-STATUS(AVAIL-INDEX)
+               END-IF
+           ELSE
+               MOVE 30 TO ERR-NUM-CURR
+               MOVE ERR-MSG(30) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               PERFORM L4-ERROR-PRINT
+           END-IF.
+
+       L6-WRITE-AVAILABILITY-MASTER.
+           OPEN OUTPUT AVAIL-OUT.
+           PERFORM L6-WRITE-ONE-AVAIL-REC
+               VARYING AVAIL-INDEX FROM 1 BY 1
+               UNTIL AVAIL-INDEX > AVAIL-COUNT.
+           CLOSE AVAIL-OUT.
+
+       L6-WRITE-ONE-AVAIL-REC.
+           IF AVAIL-ACTIVE(AVAIL-INDEX)
+               MOVE AVAIL-CAMPGROUND(AVAIL-INDEX) TO AO-CAMPGROUND
+               MOVE AVAIL-SITE(AVAIL-INDEX)       TO AO-SITE
+               MOVE AVAIL-START-DATE(AVAIL-INDEX) TO AO-START-DATE
+               MOVE AVAIL-END-DATE(AVAIL-INDEX)   TO AO-END-DATE
+               WRITE AVAIL-OUT-REC
+           END-IF.
+
+      *****************************************************************
+      * L7-WRITE-SETTLEMENT-EXTRACT prints the SETTLEMENT-TOTALS      *
+      * accumulated over the run, broken out by card brand, plus a    *
+      * batch total line, to SETLOUT.                                  *
+      *****************************************************************
+       L7-WRITE-SETTLEMENT-EXTRACT.
+           MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH          TO SETL-TITLE-MONTH.
+           MOVE CURRENT-DAY            TO SETL-TITLE-DAY.
+           MOVE CURRENT-YEAR           TO SETL-TITLE-YEAR.
+           WRITE SETLLINE FROM SETL-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE SETLLINE FROM SETL-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'VISA'               TO O-SETL-CCTYPE.
+           MOVE SETL-VISA-CTR        TO O-SETL-CTR.
+           MOVE SETL-VISA-AMT        TO O-SETL-AMT.
+           WRITE SETLLINE FROM SETL-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'MASTER CARD'        TO O-SETL-CCTYPE.
+           MOVE SETL-MC-CTR          TO O-SETL-CTR.
+           MOVE SETL-MC-AMT          TO O-SETL-AMT.
+           WRITE SETLLINE FROM SETL-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'AMERICAN EXPRESS'   TO O-SETL-CCTYPE.
+           MOVE SETL-AMEX-CTR        TO O-SETL-CTR.
+           MOVE SETL-AMEX-AMT        TO O-SETL-AMT.
+           WRITE SETLLINE FROM SETL-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+           COMPUTE SETL-TOT-CTR =
+               SETL-VISA-CTR + SETL-MC-CTR + SETL-AMEX-CTR.
+           COMPUTE SETL-TOT-AMT =
+               SETL-VISA-AMT + SETL-MC-AMT + SETL-AMEX-AMT.
+           MOVE SETL-TOT-CTR         TO O-SETL-TOT-CTR.
+           MOVE SETL-TOT-AMT         TO O-SETL-TOT-AMT.
+           WRITE SETLLINE FROM SETL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       L3-WRITE-SUSPENSE.
+           MOVE TRAN-REC       TO SUS-TRAN.
+           MOVE SUS-ERR-CTR-WS TO SUS-ERR-CTR.
+           PERFORM L3A-MOVE-ONE-SUS-NUM
+               VARYING SUS-IDX FROM 1 BY 1
+               UNTIL SUS-IDX > 9.
+           WRITE SUS-REC.
+
+       L3A-MOVE-ONE-SUS-NUM.
+           MOVE SUS-ERR-NUMS-WS(SUS-IDX) TO SUS-ERR-NUMS(SUS-IDX).
+
+       L8-CHECKPOINT-IF-DUE.
+           DIVIDE CKPT-TOTAL-READ BY CKPT-INTERVAL
+               GIVING CKPT-DIV REMAINDER CKPT-REM.
+           IF CKPT-REM = 0
+               MOVE 'A' TO CKPT-STATUS
+               PERFORM L8-WRITE-CHECKPOINT
+           END-IF.
+
+       L8-WRITE-CHECKPOINT.
+           MOVE CKPT-TOTAL-READ TO CKPT-RECS-READ.
+           MOVE C-REC-ERR-CTR   TO CKPT-REC-ERR-CTR.
+           MOVE C-TOT-ERR-CTR   TO CKPT-TOT-ERR-CTR.
+           MOVE ERR-PAGE-CTR    TO CKPT-PAGE-CTR.
+           MOVE SETL-VISA-CTR   TO CKPT-SETL-VISA-CTR.
+           MOVE SETL-VISA-AMT   TO CKPT-SETL-VISA-AMT.
+           MOVE SETL-MC-CTR     TO CKPT-SETL-MC-CTR.
+           MOVE SETL-MC-AMT     TO CKPT-SETL-MC-AMT.
+           MOVE SETL-AMEX-CTR   TO CKPT-SETL-AMEX-CTR.
+           MOVE SETL-AMEX-AMT   TO CKPT-SETL-AMEX-AMT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+           PERFORM L8-WRITE-AVAIL-CHECKPOINT.
+
+      *****************************************************************
+      * L8-WRITE-AVAIL-CHECKPOINT snapshots the full in-memory        *
+      * AVAIL-TABLE -- active and released entries alike -- out to    *
+      * CKPT-AVAIL each time a checkpoint is taken, so a restart picks *
+      * up exactly the availability picture as of that checkpoint      *
+      * rather than yesterday's AVAIL-IN master.                       *
+      *****************************************************************
+       L8-WRITE-AVAIL-CHECKPOINT.
+           OPEN OUTPUT CKPT-AVAIL.
+           PERFORM L8-WRITE-ONE-CKPT-AVAIL-REC
+               VARYING AVAIL-INDEX FROM 1 BY 1
+               UNTIL AVAIL-INDEX > AVAIL-COUNT.
+           CLOSE CKPT-AVAIL.
+
+       L8-WRITE-ONE-CKPT-AVAIL-REC.
+           MOVE AVAIL-CAMPGROUND(AVAIL-INDEX) TO CA-CAMPGROUND.
+           MOVE AVAIL-SITE(AVAIL-INDEX)       TO CA-SITE.
+           MOVE AVAIL-START-DATE(AVAIL-INDEX) TO CA-START-DATE.
+           MOVE AVAIL-END-DATE(AVAIL-INDEX)   TO CA-END-DATE.
+           MOVE AVAIL-STATUS(AVAIL-INDEX)     TO CA-STATUS.
+           WRITE CKPT-AVAIL-REC.
+
        L2-CLOSING.
            PERFORM L3-ERR-TOTALS.
-           CLOSE CAMPRES-INPUT.
+           PERFORM L7-WRITE-SETTLEMENT-EXTRACT.
+           IF BATCH-MODE
+               CLOSE BATCH-CTL
+           END-IF.
            CLOSE PRTOUT.
            CLOSE ERROUT.
+           CLOSE SUSPOUT.
+           CLOSE CONFIRM-OUT.
+           CLOSE SETLOUT.
+           PERFORM L6-WRITE-AVAILABILITY-MASTER.
+           MOVE 'C' TO CKPT-STATUS.
+           PERFORM L8-WRITE-CHECKPOINT.
 
-       L3-INIT-HEADING.                                                       
-           MOVE 1                               TO ERR-PAGE-CTR.
-           MOVE ERR-PAGE-CTR                   TO ERR-TITLE-PAGE.
+       L3-INIT-HEADING.
+           MOVE 1                         TO ERR-PAGE-CTR.
+           MOVE ERR-PAGE-CTR              TO ERR-TITLE-PAGE.
            WRITE ERRLINE FROM ERR-TITLE-LINE
                AFTER ADVANCING 1 LINE.
            WRITE ERRLINE FROM ERR-TITLE-LINE2
-              AFTER ADVANCING 1 LINE.
+               AFTER ADVANCING 1 LINE.
            WRITE ERRLINE FROM ERR-COL-HEADING
-              AFTER ADVANCING 2 LINES.
+               AFTER ADVANCING 2 LINES.
 
        L3-VALIDATION.
            MOVE 'N' TO ERR-SW.
+           MOVE 0   TO SUS-ERR-CTR-WS.
            MOVE 'N' TO SITE1-SW.
            MOVE 'N' TO SITE2-SW
            MOVE 'N' TO AMNT-SW.
            MOVE 'N' TO LEN-STAY-SW.
            MOVE 'Y' TO FIRST-ERR-SW.
+           IF NOT VAL-TRAN-TYPE
+               MOVE 29 TO ERR-NUM-CURR
+               MOVE ERR-MSG(29) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               PERFORM L4-ERROR-PRINT.
+
            IF NOT VAL-CAMPGROUND
-           	   MOVE ERR-MSG(1) TO O-ERR-MSG
-           	   MOVE 'Y' TO ERR-SW
-           	   PERFORM L4-ERROR-PRINT.
+               MOVE 1 TO ERR-NUM-CURR
+               MOVE ERR-MSG(1) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               PERFORM L4-ERROR-PRINT.
+
+           PERFORM L3B-FIND-CAMPGROUND.
+
            IF I-SITE1 NOT ALPHABETIC
-           	   MOVE ERR-MSG(2) TO O-ERR-MSG
-           	   MOVE 'Y' TO ERR-SW
-           	   MOVE 'Y' TO SITE1-SW
-           	   PERFORM L4-ERROR-PRINT.
+               MOVE 2 TO ERR-NUM-CURR
+               MOVE ERR-MSG(2) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               MOVE 'Y' TO SITE1-SW
+               PERFORM L4-ERROR-PRINT.
            IF I-SITE2 NUMERIC
-           	   IF I-SITE2 > 0
-           		   SET SITE-INDEX TO 1
-	               SEARCH TBL-SITE-INFO
-                          WHEN I-SITE = TBL-SITE-NAME(SITE-INDEX)
-		                  COMPUTE C-AMT = I-LEN-STAY *
-                                       TBL-SITE-PRICE(SITE-INDEX)
+               IF I-SITE2 > 0
+                   IF CG-FOUND
+                       SET SITE-INDEX TO 1
+                       SEARCH TBL-SITE-INFO
+                        WHEN I-SITE1 =
+                             TBL-SITE-NAME(CG-INDEX SITE-INDEX)
+                           PERFORM L3D-COMPUTE-TOTAL
+                   END-IF
                ELSE
+                   MOVE 4 TO ERR-NUM-CURR
                    MOVE ERR-MSG(4) TO O-ERR-MSG
                    MOVE 'Y' TO SITE2-SW
                    MOVE 'Y' TO ERR-SW
                    PERFORM L4-ERROR-PRINT
                END-IF
            ELSE
-           	   MOVE ERR-MSG(3) TO O-ERR-MSG
-           	   MOVE 'Y' TO SITE2-SW
+               MOVE 3 TO ERR-NUM-CURR
+               MOVE ERR-MSG(3) TO O-ERR-MSG
+               MOVE 'Y' TO SITE2-SW
                MOVE 'Y' TO ERR-SW
-           	   PERFORM L4-ERROR-PRINT
+               PERFORM L4-ERROR-PRINT
            END-IF.
-           
+
            MOVE I-DATE TO WK-DATE.
            MOVE 'R' TO DATE-TYPE.
            PERFORM L5-DATE-VAL
-           	  THRU L5-DATE-VAL-EXIT.
-           	
+               THRU L5-DATE-VAL-EXIT.
+
            IF I-LEN-STAY NUMERIC
-           	   IF I-LEN-STAY > 1
-           	   	   IF I-LEN-STAY < 12
-           	   		   NEXT SENTENCE
-           	       ELSE
-           	   	       MOVE ERR-MSG(13) TO O-ERR-MSG
-           	   	       MOVE 'Y' TO ERR-SW
-           	   	       PERFORM L4-ERROR-PRINT
-           	       END-IF
+               IF I-LEN-STAY > 1
+                   IF I-LEN-STAY < 12
+                       NEXT SENTENCE
+                   ELSE
+                       MOVE 13 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(13) TO O-ERR-MSG
+                       MOVE 'Y' TO ERR-SW
+                       PERFORM L4-ERROR-PRINT
+                   END-IF
                ELSE
-           	   	   MOVE ERR-MSG(13) TO O-ERR-MSG
-           	   	   MOVE 'Y' TO ERR-SW
-           	   	   PERFORM L4-ERROR-PRINT
-           	   END-IF
+                   MOVE 13 TO ERR-NUM-CURR
+                   MOVE ERR-MSG(13) TO O-ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   PERFORM L4-ERROR-PRINT
+               END-IF
            ELSE
-           	   MOVE ERR-MSG(12) TO O-ERR-MSG
-           	   MOVE 'Y' TO ERR-SW
-           	   MOVE 'Y' TO LEN-STAY-SW
-           	   PERFORM L4-ERROR-PRINT
+               MOVE 12 TO ERR-NUM-CURR
+               MOVE ERR-MSG(12) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               MOVE 'Y' TO LEN-STAY-SW
+               PERFORM L4-ERROR-PRINT
            END-IF.
 
            IF I-LNAME = SPACES
-           	   MOVE ERR-MSG(14) TO O-ERR-MSG
-           	   MOVE 'Y' TO ERR-SW
-           	   PERFORM L4-ERROR-PRINT.
+               MOVE 14 TO ERR-NUM-CURR
+               MOVE ERR-MSG(14) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               PERFORM L4-ERROR-PRINT.
 
            IF I-FNAME = SPACES
-           	   MOVE ERR-MSG(15) TO O-ERR-MSG
-           	   MOVE 'Y' TO ERR-SW
-           	   PERFORM L4-ERROR-PRINT.
-
-           IF I-AMT NUMERIC
-               SET SITE-INDEX TO 1
-	           SEARCH TBL-SITE-INFO
-               WHEN I-SITE = TBL-SITE-NAME(SITE-INDEX)
-		       COMPUTE C-AMT = I-LEN-STAY *
-                               TBL-SITE-PRICE(SITE-INDEX)
-               IF C-AMT NOT EQUAL I-AMT
-           	       MOVE 'Y' TO ERR-SW
-           	       MOVE ERR-MSG(17) TO O-ERR-MSG
-           	       PERFORM L4-ERROR-PRINT
-           ELSE
+               MOVE 15 TO ERR-NUM-CURR
+               MOVE ERR-MSG(15) TO O-ERR-MSG
                MOVE 'Y' TO ERR-SW
-           	   MOVE 'Y' TO AMNT-SW
-           	   MOVE ERR-MSG(16) TO O-ERR-MSG
-           	   PERFORM L4-ERROR-PRINT
-           END-IF.
-           
-           IF NOT VAL-CCTYPE
-           	   MOVE 'Y' TO ERR-SW
-           	   MOVE ERR-MSG(18) TO O-ERR-MSG
-           	   PERFORM L4-ERROR-PRINT.
-
-           IF I-CCNUM NOT NUMERIC
-           	   MOVE 'Y' TO ERR-SW
-           	   MOVE ERR-MSG(19) TO O-ERR-MSG
-           	   PERFORM L4-ERROR-PRINT.
-           	
-       MOVE I-CCEXP TO WK-DATE.
-       MOVE 'C' TO DATE-TYPE.
-       PERFORM L5-DATE-VAL
-	      THRU L5-DATE-VAL-EXIT.
-           
+               PERFORM L4-ERROR-PRINT.
+
+           IF TRAN-NEW
+               IF I-AMT NUMERIC
+                   IF CG-FOUND
+                       SET SITE-INDEX TO 1
+                       SEARCH TBL-SITE-INFO
+                        WHEN I-SITE1 =
+                             TBL-SITE-NAME(CG-INDEX SITE-INDEX)
+                           PERFORM L3D-COMPUTE-TOTAL
+                   END-IF
+                   COMPUTE C-MIN-DEPOSIT ROUNDED =
+                       C-AMT * C-DEPOSIT-PCT
+                   IF I-AMT < C-MIN-DEPOSIT OR I-AMT > C-AMT
+                       MOVE 'Y' TO ERR-SW
+                       MOVE 17 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(17) TO O-ERR-MSG
+                       PERFORM L4-ERROR-PRINT
+                   END-IF
+               ELSE
+                   MOVE 'Y' TO ERR-SW
+                   MOVE 'Y' TO AMNT-SW
+                   MOVE 16 TO ERR-NUM-CURR
+                   MOVE ERR-MSG(16) TO O-ERR-MSG
+                   PERFORM L4-ERROR-PRINT
+               END-IF
+
+               IF NOT VAL-CCTYPE
+                   MOVE 'Y' TO ERR-SW
+                   MOVE 18 TO ERR-NUM-CURR
+                   MOVE ERR-MSG(18) TO O-ERR-MSG
+                   PERFORM L4-ERROR-PRINT
+               END-IF
+
+               IF I-CCNUM NOT NUMERIC
+                   MOVE 'Y' TO ERR-SW
+                   MOVE 19 TO ERR-NUM-CURR
+                   MOVE ERR-MSG(19) TO O-ERR-MSG
+                   PERFORM L4-ERROR-PRINT
+               ELSE
+                   PERFORM L3C-LUHN-CHECK
+               END-IF
+
+               MOVE I-CCEXP TO WK-DATE
+               MOVE 'C' TO DATE-TYPE
+               PERFORM L5-DATE-VAL
+                   THRU L5-DATE-VAL-EXIT
+           END-IF.
+
        L3-VALIDATION-EXIT.
            EXIT.
 
+       L3B-FIND-CAMPGROUND.
+           MOVE 'N' TO CG-FOUND-SW.
+           SET CG-NAME-INDEX TO 1.
+           SEARCH CG-NAME
+               WHEN CG-NAME(CG-NAME-INDEX) = I-CAMPGROUND
+                   SET CG-INDEX TO CG-NAME-INDEX
+                   MOVE 'Y' TO CG-FOUND-SW
+           END-SEARCH.
+           IF NOT CG-FOUND
+               MOVE 27 TO ERR-NUM-CURR
+               MOVE ERR-MSG(27) TO O-ERR-MSG
+               MOVE 'Y' TO ERR-SW
+               PERFORM L4-ERROR-PRINT
+           END-IF.
+
+      *****************************************************************
+      * L3C-LUHN-CHECK applies the mod-10 (Luhn) check digit test to  *
+      * I-CCNUM.  Every other digit, counting from the rightmost      *
+      * (check) digit, is doubled -- and reduced by 9 if that makes   *
+      * it a two-digit value -- before all 16 digits are summed; the  *
+      * number passes only if that sum is a multiple of 10.           *
+      *****************************************************************
+       L3C-LUHN-CHECK.
+           MOVE 0 TO C-LUHN-SUM.
+           PERFORM L3C-LUHN-ADD-DIGIT
+               VARYING CCNUM-INDEX FROM 1 BY 1
+               UNTIL CCNUM-INDEX > 16.
+           DIVIDE C-LUHN-SUM BY 10 GIVING C-LUHN-DIV
+               REMAINDER C-LUHN-REM.
+           IF C-LUHN-REM NOT = 0
+               MOVE 'Y' TO ERR-SW
+               MOVE 31 TO ERR-NUM-CURR
+               MOVE ERR-MSG(31) TO O-ERR-MSG
+               PERFORM L4-ERROR-PRINT
+           END-IF.
+
+       L3C-LUHN-ADD-DIGIT.
+           DIVIDE CCNUM-INDEX BY 2 GIVING C-LUHN-DIV
+               REMAINDER C-LUHN-REM.
+           IF C-LUHN-REM = 1
+               COMPUTE C-LUHN-DIGIT = I-CCNUM-DIGITS(CCNUM-INDEX) * 2
+               IF C-LUHN-DIGIT > 9
+                   SUBTRACT 9 FROM C-LUHN-DIGIT
+               END-IF
+           ELSE
+               MOVE I-CCNUM-DIGITS(CCNUM-INDEX) TO C-LUHN-DIGIT
+           END-IF.
+           ADD C-LUHN-DIGIT TO C-LUHN-SUM.
+
+      *****************************************************************
+      * L3D-COMPUTE-TOTAL prices the stay night by night instead of   *
+      * a flat rate * length-of-stay -- each night off TBL-SITE-PRICE *
+      * picks up a peak-season add-on for June-August and a weekend   *
+      * add-on for a Friday or Saturday night, the same way the       *
+      * campgrounds price a site outside this system.                 *
+      *****************************************************************
+       L3D-COMPUTE-TOTAL.
+           MOVE 0 TO C-AMT.
+           MOVE I-DATE TO WK-DATE.
+           PERFORM L3D-PRICE-ONE-NIGHT
+               VARYING RATE-NIGHT-CTR FROM 1 BY 1
+               UNTIL RATE-NIGHT-CTR > I-LEN-STAY.
+
+       L3D-PRICE-ONE-NIGHT.
+           MOVE TBL-SITE-PRICE(CG-INDEX SITE-INDEX) TO RATE-NIGHT-PRICE.
+           IF VAL-PEAK-MM
+               ADD C-PEAK-SURCHARGE TO RATE-NIGHT-PRICE
+           END-IF.
+           COMPUTE RATE-JULIAN = FUNCTION INTEGER-OF-DATE(WK-DATE-NUM).
+           DIVIDE RATE-JULIAN BY 7 GIVING RATE-DIV REMAINDER RATE-DOW.
+           IF RATE-DOW = 5 OR RATE-DOW = 6
+               ADD C-WEEKEND-SURCHARGE TO RATE-NIGHT-PRICE
+           END-IF.
+           ADD RATE-NIGHT-PRICE TO C-AMT.
+           PERFORM L3D-ADVANCE-ONE-DAY.
+
+       L3D-ADVANCE-ONE-DAY.
+           IF VAL-31-MM
+               ADD 1 TO WK-DD
+               IF NOT VAL-WK-DD-31
+                   ADD 1 TO WK-MM
+                   SUBTRACT 31 FROM WK-DD
+                   IF NOT VAL-MM
+                       MOVE 1 TO WK-MM
+                       ADD 1 TO WK-YYYY
+                   END-IF
+               END-IF
+           ELSE IF VAL-30-MM
+               ADD 1 TO WK-DD
+               IF NOT VAL-WK-DD-30
+                   ADD 1 TO WK-MM
+                   SUBTRACT 30 FROM WK-DD
+               END-IF
+           ELSE IF WK-MM = 2
+               ADD 1 TO WK-DD
+               DIVIDE WK-YYYY BY 4 GIVING C-LEAP REMAINDER C-LEAP
+               IF C-LEAP = 0
+                   IF NOT VAL-WK-DD-29
+                       ADD 1 TO WK-MM
+                       SUBTRACT 29 FROM WK-DD
+                   END-IF
+               ELSE
+                   IF NOT VAL-WK-DD-28
+                       ADD 1 TO WK-MM
+                       SUBTRACT 28 FROM WK-DD
+                   END-IF
+               END-IF
+           END-IF.
+
        L3-CALCS.
 
            MOVE I-DATE TO WK-DATE.
@@ -432,33 +1433,66 @@
                    SUBTRACT 28 FROM WK-DD
                END-IF
            END-IF.
-	       
+
            MOVE WK-DATE TO C-END-DATE.
 
+           COMPUTE C-BALANCE-DUE = C-AMT - I-AMT.
+
        L3-MOVE-PRINT.
-	       EVALUATE I-CCTYPE
-		       WHEN 'V'
-			       MOVE 'VISA' TO O-CCTYPE
-		       WHEN 'M'
-			       MOVE 'MASTER CARD' TO O-CCTYPE
-		       WHEN 'A'
-			       MOVE 'AMERICAN EXPRESS' TO O-CCTYPE
-	       END-EVALUATE.
-	
-	       MOVE I-CAMPGROUND TO O-CAMPGROUND.
-	       MOVE I-SITE TO O-SITE.
-	       MOVE I-DATE TO O-DATE.
-	       MOVE C-END-DATE TO O-END-DATE.
-	       MOVE I-LEN-STAY TO O-LEN-STAY.
-	       STRING I-LNAME DELIMITED BY "  "
-	       	   ', ' DELIMITED BY SIZE
-	       	   I-FNAME DELIMITED BY "  "
-	       INTO O-NAME.
-	       MOVE I-AMT TO O-AMT.
-	       MOVE I-CCNUM TO O-CCNUM.
-	       MOVE I-CCEXP TO O-CCEXP.
-           
+           EVALUATE I-CCTYPE
+               WHEN 'V'
+                   MOVE 'VISA' TO O-CCTYPE
+                   IF TRAN-NEW
+                       ADD 1     TO SETL-VISA-CTR
+                       ADD I-AMT TO SETL-VISA-AMT
+                   END-IF
+               WHEN 'M'
+                   MOVE 'MASTER CARD' TO O-CCTYPE
+                   IF TRAN-NEW
+                       ADD 1     TO SETL-MC-CTR
+                       ADD I-AMT TO SETL-MC-AMT
+                   END-IF
+               WHEN 'A'
+                   MOVE 'AMERICAN EXPRESS' TO O-CCTYPE
+                   IF TRAN-NEW
+                       ADD 1     TO SETL-AMEX-CTR
+                       ADD I-AMT TO SETL-AMEX-AMT
+                   END-IF
+           END-EVALUATE.
+
+           MOVE I-TRAN-TYPE TO O-TRAN-TYPE.
+           MOVE I-CAMPGROUND TO O-CAMPGROUND.
+           MOVE I-SITE TO O-SITE.
+           MOVE I-DATE TO O-DATE.
+           MOVE C-END-DATE TO O-END-DATE.
+           MOVE I-LEN-STAY TO O-LEN-STAY.
+           STRING I-LNAME DELIMITED BY "  "
+               ', ' DELIMITED BY SIZE
+               I-FNAME DELIMITED BY "  "
+               INTO O-NAME.
+           MOVE I-AMT TO O-AMT.
+           MOVE C-BALANCE-DUE TO O-BALANCE-DUE.
+           MOVE I-CCNUM TO O-CCNUM.
+           MOVE I-CCEXP TO O-CCEXP.
+
            WRITE VAL-REC.
+           PERFORM L3E-WRITE-CONFIRMATION.
+
+      *****************************************************************
+      * L3E-WRITE-CONFIRMATION extracts the guest-facing fields off   *
+      * the VAL-REC just written -- name, campground, site, dates,    *
+      * and amount -- into a separate mail-merge-ready file so a      *
+      * confirmation letter/email can be generated for every          *
+      * reservation record without re-reading CAMPRES.DAT by hand.    *
+      *****************************************************************
+       L3E-WRITE-CONFIRMATION.
+           MOVE O-NAME       TO CF-NAME.
+           MOVE O-CAMPGROUND TO CF-CAMPGROUND.
+           MOVE O-SITE       TO CF-SITE.
+           MOVE O-DATE       TO CF-DATE.
+           MOVE O-END-DATE   TO CF-END-DATE.
+           MOVE O-AMT        TO CF-AMT.
+           WRITE CONFIRM-REC.
 
        L3-ERR-TOTALS.
            MOVE C-TOT-ERR-CTR TO O-TOT-ERR-CTR.
@@ -470,23 +1504,27 @@
                AFTER ADVANCING 1 LINE.
 
        L4-ERROR-PRINT.
-	       IF FIRST-ERR-SW = 'Y'
-		       MOVE 'N' TO FIRST-ERR-SW
-		       ADD 1 TO C-REC-ERR-CTR
-		       MOVE TRAN-REC TO O-ERR
-		       WRITE ERRLINE FROM ERROR-LINE
-			       AFTER ADVANCING 2 LINES
-			          AT EOP
-			       PERFORM L4-ERROR-HEADING
+           IF SUS-ERR-CTR-WS < 9
+               ADD 1 TO SUS-ERR-CTR-WS
+               MOVE ERR-NUM-CURR TO SUS-ERR-NUMS-WS(SUS-ERR-CTR-WS)
+           END-IF.
+           IF FIRST-ERR-SW = 'Y'
+               MOVE 'N' TO FIRST-ERR-SW
+               ADD 1 TO C-REC-ERR-CTR
+               MOVE TRAN-REC TO O-ERR
+               WRITE ERRLINE FROM ERROR-LINE
+                   AFTER ADVANCING 2 LINES
+                      AT EOP
+                   PERFORM L4-ERROR-HEADING
                WRITE ERRLINE FROM ERR-COL-HEADING2
-		       WRITE ERRLINE FROM ERR-MSG-LINE
-	       ELSE
-		       WRITE ERRLINE FROM ERR-MSG-LINE
-			   AFTER ADVANCING 1 LINE
-				   AT EOP
-					   PERFORM L4-ERROR-HEADING
-		   ADD 1 TO C-TOT-ERR-CTR
-	       END-IF.
+               WRITE ERRLINE FROM ERR-MSG-LINE
+           ELSE
+               WRITE ERRLINE FROM ERR-MSG-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM L4-ERROR-HEADING
+               ADD 1 TO C-TOT-ERR-CTR
+           END-IF.
 
        L4-ERROR-HEADING.
            ADD 1 TO ERR-PAGE-CTR.
@@ -499,71 +1537,163 @@
                AFTER ADVANCING 2 LINES.
 
        L5-DATE-VAL.
-	       IF WK-DATE-NUM NOT NUMERIC
-	      	   IF DATE-TYPE = 'R'
-	      	       MOVE ERR-MSG(5) TO O-ERR-MSG
-	      	   ELSE
-	      	   	   MOVE ERR-MSG(20) TO O-ERR-MSG
-	      	   END-IF
-	      	   PERFORM L4-ERROR-PRINT
+           IF WK-DATE-NUM NOT NUMERIC
+               IF DATE-TYPE = 'R'
+                   MOVE 5 TO ERR-NUM-CURR
+                   MOVE ERR-MSG(5) TO O-ERR-MSG
+               ELSE
+                   MOVE 20 TO ERR-NUM-CURR
+                   MOVE ERR-MSG(20) TO O-ERR-MSG
+               END-IF
+               MOVE 'Y' TO ERR-SW
+               PERFORM L4-ERROR-PRINT
            ELSE
                IF NOT VAL-MM
-	      	       IF DATE-TYPE = 'R'
-	      	           MOVE ERR-MSG(6) TO O-ERR-MSG
-	      	       ELSE
-	      	   	       MOVE ERR-MSG(21) TO O-ERR-MSG
-	      	       END-IF
-	      	       PERFORM L4-ERROR-PRINT
-	           IF VAL-30-MM AND NOT VAL-WK-DD-30
-	       	       IF DATE-TYPE = 'R'
-	      	           MOVE ERR-MSG(7) TO O-ERR-MSG
-	      	       ELSE
-	      	   	       MOVE ERR-MSG(22) TO O-ERR-MSG
-	      	       END-IF
-	      	       PERFORM L4-ERROR-PRINT
-	           IF VAL-31-MM AND NOT VAL-WK-DD-31
-	      	       IF DATE-TYPE = 'R'
-	      	           MOVE ERR-MSG(8) TO O-ERR-MSG
-	      	       ELSE
-	      	       	   MOVE ERR-MSG(23) TO O-ERR-MSG
-	      	       END-IF
-	      	       PERFORM L4-ERROR-PRINT
-	           IF WK-MM = 2
-	      	       DIVIDE WK-YYYY BY 4 GIVING C-LEAP REMAINDER C-LEAP
-	      	       IF C-LEAP = 0
-	      	       	   IF NOT VAL-WK-DD-29
-	      	               IF DATE-TYPE = 'R'
-	      	                   MOVE ERR-MSG(9) TO O-ERR-MSG
-	      	               ELSE
-	      	               	   MOVE ERR-MSG(24) TO O-ERR-MSG
-	      	               END-IF
-	      	               PERFORM L4-ERROR-PRINT
-	      	       	   ELSE
-	      	       		   NEXT SENTENCE
-	      	       	   END-IF
-	      	       ELSE
-	      	       	   IF NOT VAL-WK-DD-28
-	      	               IF DATE-TYPE = 'R'
-	      	                   MOVE ERR-MSG(10) TO O-ERR-MSG
-	      	               ELSE
-	      	               	   MOVE ERR-MSG(25) TO O-ERR-MSG
-	      	               END-IF
-	      	               PERFORM L4-ERROR-PRINT
-	           IF WK-DATE-NUM <= CURRENT-DATE
-	          	   IF DATE-TYPE = 'R'
-	          	       MOVE ERR-MSG(11) TO O-ERR-MSG
-	          	   ELSE
-	          	   	   MOVE ERR-MSG(26) TO O-ERR-MSG
-	          	   END-IF
-	          	   PERFORM L4-ERROR-PRINT
+                   IF DATE-TYPE = 'R'
+                       MOVE 6 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(6) TO O-ERR-MSG
+                   ELSE
+                       MOVE 21 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(21) TO O-ERR-MSG
+                   END-IF
+                   MOVE 'Y' TO ERR-SW
+                   PERFORM L4-ERROR-PRINT
+               END-IF
+               IF VAL-30-MM AND NOT VAL-WK-DD-30
+                   IF DATE-TYPE = 'R'
+                       MOVE 7 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(7) TO O-ERR-MSG
+                   ELSE
+                       MOVE 22 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(22) TO O-ERR-MSG
+                   END-IF
+                   MOVE 'Y' TO ERR-SW
+                   PERFORM L4-ERROR-PRINT
+               END-IF
+               IF VAL-31-MM AND NOT VAL-WK-DD-31
+                   IF DATE-TYPE = 'R'
+                       MOVE 8 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(8) TO O-ERR-MSG
+                   ELSE
+                       MOVE 23 TO ERR-NUM-CURR
+                       MOVE ERR-MSG(23) TO O-ERR-MSG
+                   END-IF
+                   MOVE 'Y' TO ERR-SW
+                   PERFORM L4-ERROR-PRINT
+               END-IF
+               IF WK-MM = 2
+                   DIVIDE WK-YYYY BY 4 GIVING C-LEAP REMAINDER C-LEAP
+                   IF C-LEAP = 0
+                       IF NOT VAL-WK-DD-29
+                           IF DATE-TYPE = 'R'
+                               MOVE 9 TO ERR-NUM-CURR
+                               MOVE ERR-MSG(9) TO O-ERR-MSG
+                           ELSE
+                               MOVE 24 TO ERR-NUM-CURR
+                               MOVE ERR-MSG(24) TO O-ERR-MSG
+                           END-IF
+                           MOVE 'Y' TO ERR-SW
+                           PERFORM L4-ERROR-PRINT
+                       END-IF
+                   ELSE
+                       IF NOT VAL-WK-DD-28
+                           IF DATE-TYPE = 'R'
+                               MOVE 10 TO ERR-NUM-CURR
+                               MOVE ERR-MSG(10) TO O-ERR-MSG
+                           ELSE
+                               MOVE 25 TO ERR-NUM-CURR
+                               MOVE ERR-MSG(25) TO O-ERR-MSG
+                           END-IF
+                           MOVE 'Y' TO ERR-SW
+                           PERFORM L4-ERROR-PRINT
+                       END-IF
+                   END-IF
+               END-IF
+               IF TRAN-NEW
+                   IF WK-DATE-NUM <= CURRENT-DATE
+                       IF DATE-TYPE = 'R'
+                           MOVE 11 TO ERR-NUM-CURR
+                           MOVE ERR-MSG(11) TO O-ERR-MSG
+                       ELSE
+                           MOVE 26 TO ERR-NUM-CURR
+                           MOVE ERR-MSG(26) TO O-ERR-MSG
+                       END-IF
+                       MOVE 'Y' TO ERR-SW
+                       PERFORM L4-ERROR-PRINT
+                   END-IF
+                   IF DATE-TYPE = 'R'
+                       MOVE CURRENT-DATE TO ADV-CURR-DATE-NUM
+                       COMPUTE ADV-CURR-JULIAN =
+                           FUNCTION INTEGER-OF-DATE(ADV-CURR-DATE-NUM)
+                       COMPUTE ADV-RES-JULIAN =
+                           FUNCTION INTEGER-OF-DATE(WK-DATE-NUM)
+                       COMPUTE ADV-DAYS-OUT =
+                           ADV-RES-JULIAN - ADV-CURR-JULIAN
+                       IF ADV-DAYS-OUT > C-MAX-ADVANCE-DAYS
+                           MOVE 32 TO ERR-NUM-CURR
+                           MOVE ERR-MSG(32) TO O-ERR-MSG
+                           MOVE 'Y' TO ERR-SW
+                           PERFORM L4-ERROR-PRINT
+                       END-IF
+                       IF CG-FOUND
+                           COMPUTE CLS-WK-MMDD = WK-MM * 100 + WK-DD
+                           IF CG-CLOSED-START(CG-INDEX) >
+                              CG-CLOSED-END(CG-INDEX)
+                               IF CLS-WK-MMDD >=
+                                  CG-CLOSED-START(CG-INDEX)
+                                  OR CLS-WK-MMDD <=
+                                     CG-CLOSED-END(CG-INDEX)
+                                   MOVE 33 TO ERR-NUM-CURR
+                                   MOVE ERR-MSG(33) TO O-ERR-MSG
+                                   MOVE 'Y' TO ERR-SW
+                                   PERFORM L4-ERROR-PRINT
+                               END-IF
+                           ELSE
+                               IF CLS-WK-MMDD >=
+                                  CG-CLOSED-START(CG-INDEX)
+                                  AND CLS-WK-MMDD <=
+                                      CG-CLOSED-END(CG-INDEX)
+                                   MOVE 33 TO ERR-NUM-CURR
+                                   MOVE ERR-MSG(33) TO O-ERR-MSG
+                                   MOVE 'Y' TO ERR-SW
+                                   PERFORM L4-ERROR-PRINT
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
        L5-DATE-VAL-EXIT.
-       	   EXIT.
+           EXIT.
 
+      *****************************************************************
+      * L9-READ-INPUT reads the next TRAN-REC off whichever dated     *
+      * file CAMPRES-INPUT currently has open, transparently rolling  *
+      * onto the next file in BATCH-CTL (if any) when the current     *
+      * one runs out -- L2B-SKIP-PROCESSED-RECS and every other       *
+      * caller of L9-READ-INPUT see one continuous stream of records  *
+      * and never need to know a file boundary was crossed.            *
+      *****************************************************************
        L9-READ-INPUT.
+           MOVE 'N' TO READ-OK-SW.
+           PERFORM L9-READ-ONE-REC
+               UNTIL READ-OK-SW = 'Y' OR MORE-RECS = 'N'.
+
+       L9-READ-ONE-REC.
            READ CAMPRES-INPUT
                AT END
-                   MOVE 'N' TO MORE-RECS.
+                   PERFORM L9-ADVANCE-TO-NEXT-FILE
+               NOT AT END
+                   ADD 1 TO CKPT-TOTAL-READ
+                   MOVE 'Y' TO READ-OK-SW
+           END-READ.
+
+       L9-ADVANCE-TO-NEXT-FILE.
+           CLOSE CAMPRES-INPUT.
+           PERFORM L2E-OPEN-NEXT-INPUT-FILE.
+           IF BATCH-MORE-SW = 'N'
+               MOVE 'N' TO MORE-RECS
+           END-IF.
 
-       END PROGRAM CBLHJB01.
\ No newline at end of file
+       END PROGRAM CBLHJB01.
