@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLHJB03.
+       AUTHOR. HARRISON BIRKNER.
+
+      **************WHAT NEEDS DONE***************
+      *2. DAT FILE
+      *3. TESTING
+      ********************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      * RESERVE-IN's ASSIGN clause is a working-storage data name,    *
+      * RESERVE-INPUT-NAME, the same way CBLHJB01's CAMPRES-INPUT is  *
+      * -- so a BATCHCTL.DAT left behind by a multi-day CBLHJB01 run  *
+      * points this reconciliation at every dated RESERVE.DAT in that *
+      * batch instead of only the single default file.                *
+      *****************************************************************
+           SELECT RESERVE-IN
+               ASSIGN DYNAMIC RESERVE-INPUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BATCH-CTL
+               ASSIGN TO 'C:\COBOLSP20\BATCHCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-CTL-STATUS.
+
+           SELECT CAMPRES-IN
+               ASSIGN TO 'C:\COBOLSP20\CAMPRES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSPENSE-IN
+               ASSIGN TO 'C:\COBOLSP20\SUSPENSE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RPTOUT
+               ASSIGN TO 'C:\COBOLSP20\RECON.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESERVE-IN
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TRAN-REC
+           RECORD CONTAINS 109 CHARACTERS.
+
+       01  TRAN-REC                PIC X(109).
+
+       FD  BATCH-CTL
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS BATCH-CTL-REC
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01  BATCH-CTL-REC               PIC X(40).
+
+       FD  CAMPRES-IN
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS VAL-REC
+           RECORD CONTAINS 142 CHARACTERS.
+
+       01  VAL-REC                 PIC X(142).
+
+       FD  SUSPENSE-IN
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS SUS-REC
+           RECORD CONTAINS 128 CHARACTERS.
+
+       01  SUS-REC                 PIC X(128).
+
+       FD  RPTOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RPTLINE
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  RPTLINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  RESERVE-MORE-SW     PIC X      VALUE 'Y'.
+           05  RESERVE-READ-OK-SW  PIC X      VALUE 'N'.
+           05  CAMPRES-MORE-SW     PIC X      VALUE 'Y'.
+           05  SUSPENSE-MORE-SW    PIC X      VALUE 'Y'.
+
+       01  BATCH-CONTROL.
+           05  BATCH-CTL-STATUS        PIC XX     VALUE SPACES.
+           05  BATCH-MODE-SW           PIC X      VALUE 'N'.
+               88 BATCH-MODE           VALUE 'Y'.
+           05  BATCH-MORE-SW           PIC X      VALUE 'Y'.
+           05  BATCH-DEFAULT-DONE-SW   PIC X      VALUE 'N'.
+           05  RESERVE-INPUT-NAME      PIC X(40)
+               VALUE 'C:\COBOLSP20\RESERVE.DAT'.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CURRENT-DATE.
+               10 CURRENT-YEAR     PIC X(4).
+               10 CURRENT-MONTH    PIC XX.
+               10 CURRENT-DAY      PIC XX.
+           05  CURRENT-TIME        PIC X(11).
+
+       01  CONTROL-TOTALS.
+           05  REC-IN-CTR          PIC 9(7)   VALUE 0.
+           05  REC-ACCEPT-CTR      PIC 9(7)   VALUE 0.
+           05  REC-REJECT-CTR      PIC 9(7)   VALUE 0.
+           05  REC-OUT-CTR         PIC 9(7)   VALUE 0.
+           05  RPT-PAGE-CTR        PIC 99     VALUE 0.
+           05  REC-DIFF            PIC S9(7)  VALUE 0.
+
+       01  RPT-TITLE-LINE.
+           05  FILLER               PIC X(6)    VALUE 'DATE: '.
+           05  RPT-TITLE-DATE.
+               10 RPT-TITLE-MONTH   PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 RPT-TITLE-DAY     PIC XX.
+               10 FILLER            PIC X       VALUE '/'.
+               10 RPT-TITLE-YEAR    PIC X(4).
+           05  FILLER               PIC X(28)   VALUE SPACES.
+           05  FILLER               PIC X(32)
+               VALUE 'CONTROL TOTAL RECONCILIATION'.
+           05  FILLER               PIC X(28)   VALUE SPACES.
+           05  FILLER               PIC X(6)    VALUE 'PAGE: '.
+           05  RPT-TITLE-PAGE       PIC Z9.
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER               PIC X(30)   VALUE
+               'RECORDS READ FROM RESERVE.DAT'.
+           05  O-REC-IN-CTR         PIC ZZZZZZ9.
+
+       01  RPT-ACCEPT-LINE.
+           05  FILLER               PIC X(32)   VALUE
+               'RECORDS ACCEPTED TO CAMPRES.DAT'.
+           05  O-REC-ACCEPT-CTR     PIC ZZZZZZ9.
+
+       01  RPT-REJECT-LINE.
+           05  FILLER               PIC X(33)   VALUE
+               'RECORDS REJECTED TO SUSPENSE.DAT'.
+           05  O-REC-REJECT-CTR     PIC ZZZZZZ9.
+
+       01  RPT-OUT-LINE.
+           05  FILLER               PIC X(30)   VALUE
+               'TOTAL ACCEPTED PLUS REJECTED'.
+           05  O-REC-OUT-CTR        PIC ZZZZZZ9.
+
+       01  RPT-RESULT-LINE.
+           05  FILLER               PIC X(30)   VALUE
+               'RECONCILIATION RESULT'.
+           05  O-RESULT             PIC X(20).
+
+       PROCEDURE DIVISION.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L3-COUNT-RESERVE
+               UNTIL RESERVE-MORE-SW = 'N'.
+           PERFORM L3-COUNT-CAMPRES
+               UNTIL CAMPRES-MORE-SW = 'N'.
+           PERFORM L3-COUNT-SUSPENSE
+               UNTIL SUSPENSE-MORE-SW = 'N'.
+           PERFORM L4-RECONCILE.
+           PERFORM L2-CLOSING.
+           STOP RUN.
+
+       L2-INIT.
+           PERFORM L2D-OPEN-BATCH-CONTROL.
+           PERFORM L2E-OPEN-NEXT-INPUT-FILE.
+           IF BATCH-MORE-SW = 'N'
+               MOVE 'N' TO RESERVE-MORE-SW
+           END-IF.
+           OPEN INPUT CAMPRES-IN.
+           OPEN INPUT SUSPENSE-IN.
+           OPEN OUTPUT RPTOUT.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH             TO RPT-TITLE-MONTH.
+           MOVE CURRENT-DAY               TO RPT-TITLE-DAY.
+           MOVE CURRENT-YEAR              TO RPT-TITLE-YEAR.
+           PERFORM L5-RPT-HEADING.
+
+       L2-CLOSING.
+           IF BATCH-MODE
+               CLOSE BATCH-CTL
+           END-IF.
+           CLOSE CAMPRES-IN.
+           CLOSE SUSPENSE-IN.
+           CLOSE RPTOUT.
+
+      *****************************************************************
+      * L2D-OPEN-BATCH-CONTROL/L2E-OPEN-NEXT-INPUT-FILE mirror the     *
+      * same-named paragraphs in CBLHJB01 -- when BATCHCTL.DAT is on  *
+      * file, RESERVE-IN is read through every dated file it lists in *
+      * turn; otherwise the single default RESERVE.DAT is opened      *
+      * exactly as it always has been.                                 *
+      *****************************************************************
+       L2D-OPEN-BATCH-CONTROL.
+           OPEN INPUT BATCH-CTL.
+           IF BATCH-CTL-STATUS = '00'
+               MOVE 'Y' TO BATCH-MODE-SW
+           ELSE
+               MOVE 'N' TO BATCH-MODE-SW
+           END-IF.
+
+       L2E-OPEN-NEXT-INPUT-FILE.
+           IF BATCH-MODE
+               READ BATCH-CTL
+                   AT END
+                       MOVE 'N' TO BATCH-MORE-SW
+                   NOT AT END
+                       MOVE BATCH-CTL-REC TO RESERVE-INPUT-NAME
+                       OPEN INPUT RESERVE-IN
+               END-READ
+           ELSE
+               IF BATCH-DEFAULT-DONE-SW = 'Y'
+                   MOVE 'N' TO BATCH-MORE-SW
+               ELSE
+                   MOVE 'Y' TO BATCH-DEFAULT-DONE-SW
+                   OPEN INPUT RESERVE-IN
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * L3-COUNT-RESERVE counts one RESERVE-IN record, transparently   *
+      * advancing to the next BATCH-CTL file on end-of-file instead of *
+      * stopping, so REC-IN-CTR totals the whole batch instead of      *
+      * just the first file in it.                                     *
+      *****************************************************************
+       L3-COUNT-RESERVE.
+           MOVE 'N' TO RESERVE-READ-OK-SW.
+           PERFORM L3-COUNT-ONE-RESERVE-REC
+               UNTIL RESERVE-READ-OK-SW = 'Y' OR RESERVE-MORE-SW = 'N'.
+
+       L3-COUNT-ONE-RESERVE-REC.
+           READ RESERVE-IN
+               AT END
+                   PERFORM L3A-ADVANCE-RESERVE-FILE
+               NOT AT END
+                   ADD 1 TO REC-IN-CTR
+                   MOVE 'Y' TO RESERVE-READ-OK-SW
+           END-READ.
+
+       L3A-ADVANCE-RESERVE-FILE.
+           CLOSE RESERVE-IN.
+           PERFORM L2E-OPEN-NEXT-INPUT-FILE.
+           IF BATCH-MORE-SW = 'N'
+               MOVE 'N' TO RESERVE-MORE-SW
+           END-IF.
+
+       L3-COUNT-CAMPRES.
+           READ CAMPRES-IN
+               AT END
+                   MOVE 'N' TO CAMPRES-MORE-SW
+               NOT AT END
+                   ADD 1 TO REC-ACCEPT-CTR
+           END-READ.
+
+       L3-COUNT-SUSPENSE.
+           READ SUSPENSE-IN
+               AT END
+                   MOVE 'N' TO SUSPENSE-MORE-SW
+               NOT AT END
+                   ADD 1 TO REC-REJECT-CTR
+           END-READ.
+
+      *****************************************************************
+      * L4-RECONCILE ties every RESERVE.DAT record back to exactly    *
+      * one CAMPRES.DAT or SUSPENSE.DAT record -- CBLHJB01 writes     *
+      * each input transaction to one file or the other, never both  *
+      * and never neither, so the two counts should always foot back *
+      * to the input count.                                           *
+      *****************************************************************
+       L4-RECONCILE.
+           ADD REC-ACCEPT-CTR REC-REJECT-CTR GIVING REC-OUT-CTR.
+           COMPUTE REC-DIFF = REC-IN-CTR - REC-OUT-CTR.
+           MOVE REC-IN-CTR     TO O-REC-IN-CTR.
+           MOVE REC-ACCEPT-CTR TO O-REC-ACCEPT-CTR.
+           MOVE REC-REJECT-CTR TO O-REC-REJECT-CTR.
+           MOVE REC-OUT-CTR    TO O-REC-OUT-CTR.
+           WRITE RPTLINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE RPTLINE FROM RPT-ACCEPT-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE RPTLINE FROM RPT-REJECT-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE RPTLINE FROM RPT-OUT-LINE
+               AFTER ADVANCING 2 LINES.
+           IF REC-DIFF = 0
+               MOVE 'IN BALANCE' TO O-RESULT
+           ELSE
+               MOVE '** OUT OF BALANCE **' TO O-RESULT
+           END-IF.
+           WRITE RPTLINE FROM RPT-RESULT-LINE
+               AFTER ADVANCING 2 LINES.
+
+       L5-RPT-HEADING.
+           ADD 1 TO RPT-PAGE-CTR.
+           MOVE RPT-PAGE-CTR TO RPT-TITLE-PAGE.
+           WRITE RPTLINE FROM RPT-TITLE-LINE
+               AFTER ADVANCING PAGE.
+
+       END PROGRAM CBLHJB03.
